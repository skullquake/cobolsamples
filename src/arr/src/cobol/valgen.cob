@@ -0,0 +1,135 @@
+      * generic incoming-feed layout validator - unlike VALFLD, which
+      * checks one fixed 9/A/X/S9 field matrix, VALGEN is handed the
+      * field layout itself (start, length, type code) as part of its
+      * call, so any job with a flat incoming-feed record can validate
+      * it without a dedicated check subprogram of its own.
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. valgen.
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT REJECTS-FILE ASSIGN TO "FEEDREJ"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS REJECTS-FILE-STATUS.
+000000     SELECT LAYOUT-DEFINITION-FILE ASSIGN TO "FEEDLAY"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS LAYOUT-DEFINITION-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  REJECTS-FILE.
+000000 01  REJECT-LINE PIC X(80).
+000000 FD  LAYOUT-DEFINITION-FILE.
+000000 01  LAYOUT-DEFINITION-RECORD.
+000000     05 LAYDEF-FIELD-NAME   PIC X(8).
+000000     05 LAYDEF-FIELD-START  PIC 9(3).
+000000     05 LAYDEF-FIELD-LENGTH PIC 9(3).
+000000     05 LAYDEF-FIELD-TYPE   PIC X(1).
+000000    WORKING-STORAGE SECTION.
+000000    01 REJECTS-FILE-STATUS PIC X(2) VALUE '00'.
+000000    01 LAYOUT-DEFINITION-STATUS PIC X(2) VALUE '00'.
+000000    01 LAYOUT-DEFINITION-EOF PIC X VALUE 'N'.
+000000        88 LAYOUT-DEFINITION-EOF-YES VALUE 'Y'.
+000000    01 VALGEN-IX BINARY-SHORT SIGNED VALUE 0.
+000000 LINKAGE SECTION.
+000000 01  VALGEN-RECORD PIC X(80).
+000000 01  VALGEN-LAYOUT.
+000000     05 VALGEN-FIELD-COUNT PIC 9(2).
+000000     05 VALGEN-FIELD OCCURS 10 TIMES.
+000000         10 VALGEN-FIELD-START  PIC 9(3).
+000000         10 VALGEN-FIELD-LENGTH PIC 9(3).
+000000         10 VALGEN-FIELD-TYPE   PIC X(1).
+000000             88 VALGEN-TYPE-NUMERIC     VALUE 'N'.
+000000             88 VALGEN-TYPE-SIGNED-NUM  VALUE 'S'.
+000000             88 VALGEN-TYPE-ALPHABETIC  VALUE 'A'.
+000000             88 VALGEN-TYPE-ALPHANUMERIC VALUE 'X'.
+000000 01  VALGEN-STATUS PIC X(1).
+000000     88 VALGEN-OK     VALUE 'O'.
+000000     88 VALGEN-REJECT VALUE 'R'.
+000000*------------------------------------------------------------------------
+000000*GENERIC LAYOUT CHECK
+000000*Walks VALGEN-LAYOUT's field table against VALGEN-RECORD, field by
+000000*field, applying the class test that matches each field's type
+000000*code.  'X' fields are alphanumeric and accept any content, so no
+000000*test is needed for them.  'S' is checked the same as 'N' - this
+000000*is a content check, not a sign check, so a feed layout with a
+000000*signed numeric field still passes as long as the digits are
+000000*there.
+000000*------------------------------------------------------------------------
+000000 PROCEDURE DIVISION USING VALGEN-RECORD VALGEN-LAYOUT
+000000     VALGEN-STATUS.
+000000     SET VALGEN-OK TO TRUE.
+000000     PERFORM 0500-LOAD-LAYOUT-FILE THRU 0500-EXIT.
+000000     PERFORM 1000-VALIDATE-ONE-FIELD THRU 1000-EXIT
+000000         VARYING VALGEN-IX FROM 1 BY 1
+000000         UNTIL VALGEN-IX > VALGEN-FIELD-COUNT
+000000             OR VALGEN-REJECT.
+000000     EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*FIELD-DEFINITION FILE LOAD
+000000*FEEDLAY optionally carries the field layout itself (name, start,
+000000*length, type code) one field per line, so a caller's feed shape
+000000*can be changed by swapping this file instead of recompiling a
+000000*caller that hand-builds VALGEN-LAYOUT.  FEEDLAY is optional - if
+000000*it is not present the layout the caller already built into
+000000*VALGEN-LAYOUT before the CALL is used unchanged.
+000000*------------------------------------------------------------------------
+000000 0500-LOAD-LAYOUT-FILE.
+000000     OPEN INPUT LAYOUT-DEFINITION-FILE.
+000000     IF LAYOUT-DEFINITION-STATUS NOT = '00'
+000000         GO TO 0500-EXIT
+000000     END-IF.
+000000     MOVE ZERO TO VALGEN-FIELD-COUNT.
+000000     PERFORM 0510-READ-LAYOUT-DEFINITION.
+000000     PERFORM 0520-STORE-LAYOUT-DEFINITION
+000000         UNTIL LAYOUT-DEFINITION-EOF-YES
+000000             OR VALGEN-FIELD-COUNT = 10.
+000000     CLOSE LAYOUT-DEFINITION-FILE.
+000000 0500-EXIT.
+000000     EXIT.
+000000 0510-READ-LAYOUT-DEFINITION.
+000000     READ LAYOUT-DEFINITION-FILE
+000000         AT END SET LAYOUT-DEFINITION-EOF-YES TO TRUE
+000000     END-READ.
+000000 0520-STORE-LAYOUT-DEFINITION.
+000000     ADD 1 TO VALGEN-FIELD-COUNT.
+000000     MOVE LAYDEF-FIELD-START
+000000         TO VALGEN-FIELD-START(VALGEN-FIELD-COUNT).
+000000     MOVE LAYDEF-FIELD-LENGTH
+000000         TO VALGEN-FIELD-LENGTH(VALGEN-FIELD-COUNT).
+000000     MOVE LAYDEF-FIELD-TYPE
+000000         TO VALGEN-FIELD-TYPE(VALGEN-FIELD-COUNT).
+000000     PERFORM 0510-READ-LAYOUT-DEFINITION.
+000000 1000-VALIDATE-ONE-FIELD.
+000000     IF VALGEN-TYPE-NUMERIC(VALGEN-IX) OR
+000000             VALGEN-TYPE-SIGNED-NUM(VALGEN-IX)
+000000         IF VALGEN-RECORD(VALGEN-FIELD-START(VALGEN-IX):
+000000                 VALGEN-FIELD-LENGTH(VALGEN-IX)) NOT NUMERIC
+000000             PERFORM 9000-REJECT-RECORD THRU 9000-EXIT
+000000         END-IF
+000000     END-IF.
+000000     IF VALGEN-TYPE-ALPHABETIC(VALGEN-IX)
+000000         IF VALGEN-RECORD(VALGEN-FIELD-START(VALGEN-IX):
+000000                 VALGEN-FIELD-LENGTH(VALGEN-IX)) NOT ALPHABETIC
+000000             PERFORM 9000-REJECT-RECORD THRU 9000-EXIT
+000000         END-IF
+000000     END-IF.
+000000 1000-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*REJECT HANDLING
+000000*A record landing on any of the above checks is written to
+000000*REJECTS-FILE rather than being allowed to flow through to the
+000000*caller as though it were good data.
+000000*------------------------------------------------------------------------
+000000 9000-REJECT-RECORD.
+000000     SET VALGEN-REJECT TO TRUE.
+000000     OPEN EXTEND REJECTS-FILE.
+000000     IF REJECTS-FILE-STATUS = '05' OR REJECTS-FILE-STATUS = '35'
+000000         OPEN OUTPUT REJECTS-FILE
+000000     END-IF.
+000000     MOVE SPACES TO REJECT-LINE.
+000000     STRING 'REJECTED: ' VALGEN-RECORD INTO REJECT-LINE.
+000000     WRITE REJECT-LINE.
+000000     CLOSE REJECTS-FILE.
+000000 9000-EXIT.
+000000     EXIT.
