@@ -3,12 +3,74 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARR-HEADER-FILE ASSIGN TO "ARRHDR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARR-HEADER-STATUS.
+           SELECT ARR-SORT-FILE ASSIGN TO "ARRSRT".
+           SELECT ARR-UNRANKED-FILE ASSIGN TO "ARRUNR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARR-RANKED-FILE ASSIGN TO "ARRRNK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARR-OUTPUT-FILE ASSIGN TO "ARROUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARR-INDEXED-FILE ASSIGN TO "ARRIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ARR-INDEXED-KEY
+               FILE STATUS IS ARR-INDEXED-STATUS.
+           SELECT ARR-CONTROL-FILE ASSIGN TO "ARRCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARR-CONTROL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARR-HEADER-FILE.
+       01  ARR-HEADER-RECORD.
+           05 ARR-HEADER-COUNT PIC 9(2).
+       SD  ARR-SORT-FILE.
+       01  ARR-SORT-RECORD.
+           05 ARR-SORT-VALUE PIC 9(10).
+       FD  ARR-UNRANKED-FILE.
+       01  ARR-UNRANKED-RECORD PIC 9(10).
+       FD  ARR-RANKED-FILE.
+       01  ARR-RANKED-RECORD PIC 9(10).
+       FD  ARR-OUTPUT-FILE.
+       01  ARR-OUTPUT-RECORD PIC 9(10).
+       FD  ARR-INDEXED-FILE.
+       01  ARR-INDEXED-RECORD.
+           05 ARR-INDEXED-KEY   PIC 9(2).
+           05 ARR-INDEXED-VALUE PIC 9(10).
+       FD  ARR-CONTROL-FILE.
+       01  ARR-CONTROL-RECORD.
+           05 ARR-CTL-REC-COUNT   PIC 9(5).
+           05 ARR-CTL-HASH-TOTAL  PIC 9(11).
           WORKING-STORAGE SECTION.
           01 BS00 BINARY-SHORT           VALUE 12.
+          01 ARR-INDEXED-STATUS PIC X(2) VALUE '00'.
+          01 ARR-LOOKUP-RANK PIC 9(2) VALUE 1.
+          01 ARR-CONTROL-STATUS PIC X(2) VALUE '00'.
+          01 ARR-HASH-TOTAL PIC 9(11) VALUE ZERO.
+          01 ARR-CHECK-REC-COUNT PIC 9(5) VALUE ZERO.
+          01 ARR-CHECK-HASH-TOTAL PIC 9(11) VALUE ZERO.
+      * generic incoming-feed layout validator - ARR-HEADER-FILE is a
+      * plain external feed, so it is run past VALGEN the same way any
+      * other job's incoming feed would be, instead of being trusted
+      * unchecked just because it happens to be a single small field.
+          01 ARR-VALGEN-RECORD PIC X(80) VALUE SPACES.
+          01 ARR-VALGEN-LAYOUT.
+             05 ARR-VALGEN-FIELD-COUNT PIC 9(2) VALUE 1.
+             05 ARR-VALGEN-FIELD OCCURS 10 TIMES.
+                10 ARR-VALGEN-FIELD-START  PIC 9(3).
+                10 ARR-VALGEN-FIELD-LENGTH PIC 9(3).
+                10 ARR-VALGEN-FIELD-TYPE   PIC X(1).
+          01 ARR-VALGEN-STATUS PIC X(1).
+             88 ARR-VALGEN-OK     VALUE 'O'.
+             88 ARR-VALGEN-REJECT VALUE 'R'.
       * counters
           01 I BINARY-SHORT SIGNED VALUE 0.
           01 J BINARY-SHORT SIGNED VALUE 0.
+          01 ARR-HEADER-STATUS PIC X(2) VALUE '00'.
       * arrays
           01 ARR.
       *      05 ARRR PIC 9(1) OCCURS 8 TIMES INDEXED BY ARRIDX.
@@ -16,15 +78,86 @@
              05 ARRR BINARY-C-LONG OCCURS 8 TIMES.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
-      * populate
+      * element count - data driven from ARR-HEADER-FILE when present,
+      * otherwise falls back to the full 8-element capacity of ARRR.
             SET J TO LENGTH OF ARRR.
+            OPEN INPUT ARR-HEADER-FILE.
+            IF ARR-HEADER-STATUS = '00'
+                READ ARR-HEADER-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE SPACES TO ARR-VALGEN-RECORD
+                        MOVE ARR-HEADER-RECORD TO ARR-VALGEN-RECORD(1:2)
+                        MOVE 1 TO ARR-VALGEN-FIELD-START(1)
+                        MOVE 2 TO ARR-VALGEN-FIELD-LENGTH(1)
+                        MOVE 'N' TO ARR-VALGEN-FIELD-TYPE(1)
+                        CALL 'valgen' USING ARR-VALGEN-RECORD
+                            ARR-VALGEN-LAYOUT ARR-VALGEN-STATUS
+                        IF ARR-VALGEN-OK
+                            SET J TO ARR-HEADER-COUNT
+                        ELSE
+                            DISPLAY 'ARR-HEADER-FILE FAILED FEED '
+                                'VALIDATION - USING DEFAULT SIZE'
+                        END-IF
+                END-READ
+                CLOSE ARR-HEADER-FILE
+            END-IF.
+      * clamp - ARR-HEADER-COUNT is PIC 9(2), range 0-99, but ARRR only
+      * has LENGTH OF ARRR slots; cap J at that capacity the same way
+      * pararrfloat.cob clamps P000-COUNT against its own table before
+      * using it as a subscript or handing it to the C side.
+            IF J > LENGTH OF ARRR OR J < 1
+                DISPLAY 'ARR-HEADER-FILE COUNT OUT OF RANGE - '
+                    'CLAMPING TO DEFAULT SIZE'
+                SET J TO LENGTH OF ARRR
+            END-IF.
+      * populate
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
                  SET ARRR(I) TO I
             END-PERFORM.
+      * record-count/hash-total check - confirms the populate loop above
+      * produced exactly J elements with the expected sum before ARRR is
+      * handed to the C side, so a short or truncated batch is caught
+      * right here instead of only after the C call and the disk
+      * round-trip further down.
+            MOVE ZERO TO ARR-HASH-TOTAL.
+            MOVE ZERO TO ARR-CHECK-REC-COUNT.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                 ADD 1 TO ARR-CHECK-REC-COUNT
+                 ADD ARRR(I) TO ARR-HASH-TOTAL
+            END-PERFORM.
+            MOVE J TO ARR-CTL-REC-COUNT.
+            MOVE ARR-HASH-TOTAL TO ARR-CTL-HASH-TOTAL.
+            IF ARR-CHECK-REC-COUNT = ARR-CTL-REC-COUNT
+                DISPLAY 'PRE-HANDOFF RECORD COUNT/HASH TOTAL: '
+                    ARR-CTL-REC-COUNT ' / ' ARR-CTL-HASH-TOTAL
+            ELSE
+                DISPLAY 'PRE-HANDOFF RECORD COUNT CHECK: FAILED'
+            END-IF.
       * select
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
                  DISPLAY ARRR(I)
             END-PERFORM.
+      * sort-and-rank - order ARRR by descending value before the C
+      * hand-off so the downstream report reads as a top-N volume list
+      * rather than plain insertion order.
+            OPEN OUTPUT ARR-UNRANKED-FILE.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                 MOVE ARRR(I) TO ARR-UNRANKED-RECORD
+                 WRITE ARR-UNRANKED-RECORD
+            END-PERFORM.
+            CLOSE ARR-UNRANKED-FILE.
+            SORT ARR-SORT-FILE ON DESCENDING KEY ARR-SORT-VALUE
+                USING ARR-UNRANKED-FILE
+                GIVING ARR-RANKED-FILE.
+            OPEN INPUT ARR-RANKED-FILE.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                 READ ARR-RANKED-FILE
+                     AT END CONTINUE
+                 END-READ
+                 SET ARRR(I) TO ARR-RANKED-RECORD
+            END-PERFORM.
+            CLOSE ARR-RANKED-FILE.
       * c passing
             CALL 'pararrulong'        USING ARR J.
             CALL 'pararrulongmanip'        USING ARR J.
@@ -32,5 +165,71 @@
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
                  DISPLAY ARRR(I)
             END-PERFORM.
+      * persist - write today's populated array out so a downstream job
+      * can pick it up as input instead of this run being a dead end.
+            OPEN OUTPUT ARR-OUTPUT-FILE.
+            MOVE ZERO TO ARR-HASH-TOTAL.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                 MOVE ARRR(I) TO ARR-OUTPUT-RECORD
+                 WRITE ARR-OUTPUT-RECORD
+                 ADD ARRR(I) TO ARR-HASH-TOTAL
+            END-PERFORM.
+            CLOSE ARR-OUTPUT-FILE.
+      * record-count/hash-total check - writes a control record beside
+      * ARR-OUTPUT-FILE recording how many elements were written and
+      * the sum of their values, then immediately reads ARR-OUTPUT-FILE
+      * back and recomputes both to confirm nothing was lost or altered
+      * in the round trip to disk.
+            OPEN OUTPUT ARR-CONTROL-FILE.
+            MOVE J TO ARR-CTL-REC-COUNT.
+            MOVE ARR-HASH-TOTAL TO ARR-CTL-HASH-TOTAL.
+            WRITE ARR-CONTROL-RECORD.
+            CLOSE ARR-CONTROL-FILE.
+            MOVE ZERO TO ARR-CHECK-REC-COUNT.
+            MOVE ZERO TO ARR-CHECK-HASH-TOTAL.
+            OPEN INPUT ARR-OUTPUT-FILE.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                 READ ARR-OUTPUT-FILE
+                     AT END CONTINUE
+                 END-READ
+                 ADD 1 TO ARR-CHECK-REC-COUNT
+                 ADD ARR-OUTPUT-RECORD TO ARR-CHECK-HASH-TOTAL
+            END-PERFORM.
+            CLOSE ARR-OUTPUT-FILE.
+            IF ARR-CHECK-REC-COUNT = ARR-CTL-REC-COUNT
+                AND ARR-CHECK-HASH-TOTAL = ARR-CTL-HASH-TOTAL
+                DISPLAY 'RECORD COUNT/HASH TOTAL CHECK: PASSED'
+            ELSE
+                DISPLAY 'RECORD COUNT/HASH TOTAL CHECK: FAILED'
+                DISPLAY '  EXPECTED COUNT: ' ARR-CTL-REC-COUNT
+                    ' HASH: ' ARR-CTL-HASH-TOTAL
+                DISPLAY '  ACTUAL   COUNT: ' ARR-CHECK-REC-COUNT
+                    ' HASH: ' ARR-CHECK-HASH-TOTAL
+            END-IF.
+      * indexed persistence - same ranked array as ARR-OUTPUT-FILE
+      * above, keyed by rank on ARRIDX so a downstream job can fetch
+      * one ranked element directly instead of reading the whole
+      * sequential file to find it.
+            OPEN OUTPUT ARR-INDEXED-FILE.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                 MOVE I TO ARR-INDEXED-KEY
+                 MOVE ARRR(I) TO ARR-INDEXED-VALUE
+                 WRITE ARR-INDEXED-RECORD
+            END-PERFORM.
+            CLOSE ARR-INDEXED-FILE.
+      * keyed lookup - demonstrates random access by rank instead of
+      * the sequential scan used for ARR-OUTPUT-FILE; rank 1 is the
+      * top-ranked (highest) value after the descending sort above.
+            OPEN INPUT ARR-INDEXED-FILE.
+            IF ARR-INDEXED-STATUS = '00'
+                MOVE ARR-LOOKUP-RANK TO ARR-INDEXED-KEY
+                READ ARR-INDEXED-FILE
+                    KEY IS ARR-INDEXED-KEY
+                    INVALID KEY
+                        DISPLAY 'RANK NOT FOUND: ' ARR-LOOKUP-RANK
+                    NOT INVALID KEY
+                        DISPLAY 'TOP-RANKED VALUE: ' ARR-INDEXED-VALUE
+                END-READ
+                CLOSE ARR-INDEXED-FILE
+            END-IF.
             EXIT PROGRAM.
-
