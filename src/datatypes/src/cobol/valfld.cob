@@ -0,0 +1,57 @@
+      * validates an incoming record against the 9/A/X/S9 field matrix
+      * demonstrated by fn in this directory, so other jobs can CALL a
+      * single shared check instead of repeating it inline.
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. valfld.
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT REJECTS-FILE ASSIGN TO "FLDREJ"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS REJECTS-FILE-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  REJECTS-FILE.
+000000 01  REJECT-LINE PIC X(80).
+000000    WORKING-STORAGE SECTION.
+000000    01 REJECTS-FILE-STATUS PIC X(2) VALUE '00'.
+000000 LINKAGE SECTION.
+000000 01  VALFLD-RECORD.
+000000     05 VALFLD-A000 PIC 9(2).
+000000     05 VALFLD-A001 PIC A(2).
+000000     05 VALFLD-A002 PIC X(2).
+000000     05 VALFLD-A004 PIC S9(2).
+000000 01  VALFLD-STATUS PIC X(1).
+000000     88 VALFLD-OK    VALUE 'O'.
+000000     88 VALFLD-REJECT VALUE 'R'.
+000000*------------------------------------------------------------------------
+000000 PROCEDURE DIVISION USING VALFLD-RECORD VALFLD-STATUS.
+000000  SET VALFLD-OK TO TRUE.
+000000  IF VALFLD-A000 NOT NUMERIC
+000000      PERFORM 9000-REJECT-RECORD THRU 9000-EXIT
+000000  END-IF.
+000000  IF VALFLD-A001 NOT ALPHABETIC
+000000      PERFORM 9000-REJECT-RECORD THRU 9000-EXIT
+000000  END-IF.
+000000  IF VALFLD-A004 NOT NUMERIC
+000000      PERFORM 9000-REJECT-RECORD THRU 9000-EXIT
+000000  END-IF.
+000000  EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*REJECT HANDLING
+000000*A record landing on any of the above checks is written to
+000000*REJECTS-FILE rather than being allowed to flow through to the
+000000*caller as though it were good data.
+000000*------------------------------------------------------------------------
+000000 9000-REJECT-RECORD.
+000000     SET VALFLD-REJECT TO TRUE.
+000000     OPEN EXTEND REJECTS-FILE.
+000000     IF REJECTS-FILE-STATUS = '05' OR REJECTS-FILE-STATUS = '35'
+000000         OPEN OUTPUT REJECTS-FILE
+000000     END-IF.
+000000     MOVE SPACES TO REJECT-LINE.
+000000     STRING 'REJECTED: ' VALFLD-RECORD INTO REJECT-LINE.
+000000     WRITE REJECT-LINE.
+000000     CLOSE REJECTS-FILE.
+000000 9000-EXIT.
+000000     EXIT.
