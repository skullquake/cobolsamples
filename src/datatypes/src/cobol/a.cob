@@ -15,6 +15,21 @@
 000000    01 A004 PIC S9(2) VALUE +12.
 000000* P - assumed decimal
 000000*   01 A005 PIC P VALUE 1.
+000000    01 VALFLD-STATUS PIC X(1) VALUE SPACE.
+000000    01 MAINT-MODE PIC X(1) VALUE 'N'.
+000000    01 MAINT-CHOICE PIC X(1) VALUE '0'.
+000000* generic incoming-feed layout validator - the same A000/A001/
+000000* A002/A004 fields VALFLD checks above, run instead through the
+000000* layout-table-driven VALGEN so a feed with a different field mix
+000000* could be checked without its own dedicated subprogram.
+000000    01 VALGEN-RECORD PIC X(80) VALUE SPACES.
+000000    01 VALGEN-LAYOUT.
+000000        05 VALGEN-FIELD-COUNT PIC 9(2) VALUE 3.
+000000        05 VALGEN-FIELD OCCURS 10 TIMES.
+000000            10 VALGEN-FIELD-START  PIC 9(3).
+000000            10 VALGEN-FIELD-LENGTH PIC 9(3).
+000000            10 VALGEN-FIELD-TYPE   PIC X(1).
+000000    01 VALGEN-STATUS PIC X(1) VALUE SPACE.
 000000 LINKAGE SECTION.
 000000 PROCEDURE DIVISION.
 000000  DISPLAY A000.
@@ -25,4 +40,52 @@
 000000* DISPLAY A005.
 000000  DISPLAY A004 A000
 000000  DISPLAY A004
+000000*------------------------------------------------------------------------
+000000*Route this same record through the shared validator subprogram so
+000000*callers elsewhere don't need to repeat these 9/A/X/S9 checks.
+000000*------------------------------------------------------------------------
+000000  CALL 'valfld' USING A000 A001 A002 A004 VALFLD-STATUS.
+000000  DISPLAY 'VALFLD-STATUS: ' VALFLD-STATUS.
+000000  STRING A000 A001 A002 INTO VALGEN-RECORD.
+000000  MOVE 1 TO VALGEN-FIELD-START(1)
+000000  MOVE 2 TO VALGEN-FIELD-LENGTH(1)
+000000  MOVE 'N' TO VALGEN-FIELD-TYPE(1)
+000000  MOVE 3 TO VALGEN-FIELD-START(2)
+000000  MOVE 2 TO VALGEN-FIELD-LENGTH(2)
+000000  MOVE 'A' TO VALGEN-FIELD-TYPE(2)
+000000  MOVE 5 TO VALGEN-FIELD-START(3)
+000000  MOVE 2 TO VALGEN-FIELD-LENGTH(3)
+000000  MOVE 'X' TO VALGEN-FIELD-TYPE(3)
+000000  CALL 'valgen' USING VALGEN-RECORD VALGEN-LAYOUT VALGEN-STATUS.
+000000  DISPLAY 'VALGEN-STATUS: ' VALGEN-STATUS.
+000000  ACCEPT MAINT-MODE FROM ENVIRONMENT 'DTMAINT'.
+000000  IF MAINT-MODE = 'Y'
+000000      PERFORM 5000-MAINTENANCE-MENU THRU 5000-EXIT
+000000  END-IF.
 000000  EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*MAINTENANCE MENU
+000000*Lets ops key in and update A000/A001/A002/A004 directly instead of
+000000*editing and recompiling the source for what is really just data.
+000000*Entered only when environment variable DTMAINT is set to 'Y'.
+000000*------------------------------------------------------------------------
+000000 5000-MAINTENANCE-MENU.
+000000     PERFORM 5100-SHOW-MAINT-MENU UNTIL MAINT-CHOICE = '0'.
+000000 5000-EXIT.
+000000     EXIT.
+000000 5100-SHOW-MAINT-MENU.
+000000     DISPLAY '----------------------------------------'.
+000000     DISPLAY 'FIELD MAINTENANCE'.
+000000     DISPLAY '1. UPDATE A000 (NUMERIC)      : ' A000.
+000000     DISPLAY '2. UPDATE A001 (ALPHABETIC)   : ' A001.
+000000     DISPLAY '3. UPDATE A002 (ALPHANUMERIC) : ' A002.
+000000     DISPLAY '4. UPDATE A004 (SIGNED NUMERIC): ' A004.
+000000     DISPLAY '0. EXIT MAINTENANCE'.
+000000     ACCEPT MAINT-CHOICE.
+000000     EVALUATE MAINT-CHOICE
+000000         WHEN '1' ACCEPT A000
+000000         WHEN '2' ACCEPT A001
+000000         WHEN '3' ACCEPT A002
+000000         WHEN '4' ACCEPT A004
+000000         WHEN OTHER CONTINUE
+000000     END-EVALUATE.
