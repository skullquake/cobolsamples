@@ -46,37 +46,248 @@
 000000    01 BDS0 BINARY-DOUBLE SIGNED   VALUE 12.34.
 000000    01 CM10 COMPUTATIONAL-1        VALUE 12.34.
 000000    01 CM20 COMPUTATIONAL-2        VALUE 12.34.
+000000* acceptance-summary counters - every CALL below is wrapped with
+000000* ON EXCEPTION/NOT ON EXCEPTION so a missing or broken C
+000000* subprogram shows up as a FAIL instead of an unexplained abend.
+000000    01 ACCEPT-PASS-COUNT BINARY-LONG VALUE 0.
+000000    01 ACCEPT-FAIL-COUNT BINARY-LONG VALUE 0.
+000000* known-good result - every parXXX/narg routine above is typed
+000000* int in the C-to-COBOL mapping at the top of this program, and
+000000* returns 0 on success, so CALL-RC is checked against
+000000* CALL-EXPECTED-RC on every CALL in addition to the existing
+000000* exception trap, catching a routine that runs without raising
+000000* an exception but hands back a result nobody asked for.
+000000    01 CALL-RC BINARY-LONG VALUE 0.
+000000    01 CALL-EXPECTED-RC BINARY-LONG VALUE 0.
 000000  PROCEDURE DIVISION.
 000000*--------------------------------------------------------------------------------
 000000*No arguments
 000000*--------------------------------------------------------------------------------
 000000   CALL "narg"
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*--------------------------------------------------------------------------------
 000000*Single chr argument
 000000*--------------------------------------------------------------------------------
-000000   CALL "parchr" USING 'a'.
-000000   CALL "parchr" USING 'b'.
-000000   CALL "parchr" USING 'c'.
-000000   CALL "parchr" USING 'd'.
-000000   CALL "parchr" USING C000.
-000000   CALL "parchr" USING C001.
+000000   CALL "parchr" USING 'a'
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parchr" USING 'b'
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parchr" USING 'c'
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parchr" USING 'd'
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parchr" USING C000
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parchr" USING C001
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*--------------------------------------------------------------------------------
 000000*Single int argument
 000000*--------------------------------------------------------------------------------
 000000   DISPLAY '--------------------------------------------'
 000000   DISPLAY 'Matching C Data Types with OpenCobol USAGEs:'
 000000   DISPLAY '--------------------------------------------'
-000000   CALL "parint" USING 0.
-000000   CALL "parint" USING 1.
-000000   CALL "parint" USING 2.
-000000   CALL "parint" USING 3.
-000000   CALL "parint" USING I000.
-000000   CALL "parint" USING I001.
-000000   CALL "parint" USING I002.
-000000   CALL "parint" USING I003.
-000000   CALL "parint" USING I004.
-000000   CALL "parint" USING I005.
-000000   CALL "parint" USING I006.
+000000   CALL "parint" USING 0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING 1
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING 2
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING 3
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING I000
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING I001
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING I002
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING I003
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING I004
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING I005
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL "parint" USING I006
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000   DISPLAY '--------------------------------------------'
 000000   DISPLAY 'Matching C Data Types with OpenCobol USAGEs:'
 000000   DISPLAY '--------------------------------------------'
@@ -84,50 +295,375 @@
 000000   DISPLAY '--------------------------------------------'
 000000*  int paruchar(unsigned char*)---------------------BINARY-CHAR
 000000*                                                   BINARY-CHAR UNSIGNED
-000000   CALL 'paruchar'       USING 12.
-000000   CALL 'paruchar'       USING BC00.
-000000   CALL 'paruchar'       USING BCU0.
+000000   CALL 'paruchar' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'paruchar' USING BC00
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'paruchar' USING BCU0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parchar(char*)-------------------------------BINARY-CHAR SIGNED
-000000   CALL 'parchar'        USING 12.
-000000   CALL 'parchar'        USING BCS0.
+000000   CALL 'parchar' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parchar' USING BCS0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int paruint(unsigned int*)-----------------------BINARY-SHORT
 000000*                                                   BINARY-SHORT UNSIGNED
-000000   CALL 'paruint'        USING 12.
-000000   CALL 'paruint'        USING BS00.
-000000   CALL 'paruint'        USING BSU0.
+000000   CALL 'paruint' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'paruint' USING BS00
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'paruint' USING BSU0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parint(int*)---------------------------------BINARY-SHORT SIGNED
-000000   CALL 'parint'         USING 12.
-000000   CALL 'parint'         USING BSS0.
+000000   CALL 'parint' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parint' USING BSS0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parshort(short*)-----------------------------BINARY-SHORT SIGNED
-000000   CALL 'parshort'       USING 12.
-000000   CALL 'parshort'       USING BSS0.
+000000   CALL 'parshort' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parshort' USING BSS0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parushort(unsigned short*)-------------------BINARY-SHORT UNSIGNED
-000000   CALL 'parushort'      USING 12.
-000000   CALL 'parushort'      USING BSU0.
+000000   CALL 'parushort' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parushort' USING BSU0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parlong(long*)-------------------------------BINARY-LONG
-000000   CALL 'parlong'        USING 12.
-000000   CALL 'parlong'        USING BL00.
+000000   CALL 'parlong' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parlong' USING BL00
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parulong(unsigned long*)---------------------BINARY-LONG UNSIGNED
-000000   CALL 'parulong'       USING 12.
-000000   CALL 'parulong'       USING BLU0.
+000000   CALL 'parulong' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parulong' USING BLU0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parlonglong(long long*)----------------------BINARY-DOUBLE SIGNED
-000000   CALL 'parlonglong'    USING 12.
-000000   CALL 'parlonglong'    USING BDS0.
+000000   CALL 'parlonglong' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parlonglong' USING BDS0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parulonglong(unsigned long*)-----------------BINARY-DOUBLE UNSIGNED
-000000   CALL 'parulonglong'   USING 12.
-000000   CALL 'parulonglong'   USING BDU0.
+000000   CALL 'parulonglong' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parulonglong' USING BDU0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parlonglongint(long long int*)---------------BINARY-DOUBLE SIGNED
-000000   CALL 'parlonglongint' USING 12.
-000000   CALL 'parlonglongint' USING BDS0.
+000000   CALL 'parlonglongint' USING 12
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000   CALL 'parlonglongint' USING BDS0
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int parfloat(float*)-----------------------------COMPUTATIONAL-1
 000000*                              literal does not work?
-000000   CALL 'parfloat'       USING 12.34.
+000000   CALL 'parfloat' USING 12.34
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*                              variable works though
-000000   CALL 'parfloat'       USING CM10.
+000000   CALL 'parfloat' USING CM10
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*  int pardouble(double*)---------------------------COMPUTATIONAL-2
 000000*                              literal does not work?
-000000   CALL 'pardouble'      USING 12.34.
+000000   CALL 'pardouble' USING 12.34
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
 000000*                              variable works though
-000000   CALL 'pardouble'      USING CM20.
+000000   CALL 'pardouble' USING CM20
+000000       RETURNING CALL-RC
+000000       ON EXCEPTION
+000000           ADD 1 TO ACCEPT-FAIL-COUNT
+000000       NOT ON EXCEPTION
+000000           IF CALL-RC = CALL-EXPECTED-RC
+000000               ADD 1 TO ACCEPT-PASS-COUNT
+000000           ELSE
+000000               ADD 1 TO ACCEPT-FAIL-COUNT
+000000               DISPLAY '*** UNEXPECTED RETURN CODE: ' CALL-RC
+000000           END-IF
+000000   END-CALL.
+000000* --------------------------------------------------------------------------------
+000000* PASS/FAIL acceptance summary
+000000* --------------------------------------------------------------------------------
+000000   DISPLAY '--------------------------------------------'
+000000   DISPLAY 'ACCEPTANCE SUMMARY'
+000000   DISPLAY '--------------------------------------------'
+000000   DISPLAY 'PASS: ' ACCEPT-PASS-COUNT
+000000   DISPLAY 'FAIL: ' ACCEPT-FAIL-COUNT
+000000   IF ACCEPT-FAIL-COUNT = 0
+000000       DISPLAY 'RESULT: PASS'
+000000   ELSE
+000000       DISPLAY 'RESULT: FAIL'
+000000   END-IF
+000000   DISPLAY '--------------------------------------------'
+000000* propagate pass/fail back to the OS via RETURN-CODE instead of
+000000* always exiting 0 regardless of how many CALLs actually failed.
+000000   MOVE ACCEPT-FAIL-COUNT TO RETURN-CODE.
 000000   STOP RUN.
 
