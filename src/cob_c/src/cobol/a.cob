@@ -3,8 +3,45 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOUNDARY-VALUES-FILE ASSIGN TO "BNDVALS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOUNDARY-VALUES-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+      *  type-code-plus-value record - BVAL-TYPE-CODE picks which
+      *  routine in the USAGE matrix a boundary case is routed to
+      *  (UCHR/CHR /UINT/INT /SHRT/USRT/LONG/ULNG/LLNG/ULLN/FLT /DBL ),
+      *  BVAL-VALUE-TEXT carries the value itself as plain text so one
+      *  flat numeric PIC does not limit which routine can be driven.
+       FD  BOUNDARY-VALUES-FILE.
+       01  BOUNDARY-VALUE-RECORD.
+           05 BVAL-TYPE-CODE  PIC X(4).
+           05 BVAL-VALUE-TEXT PIC X(20).
           WORKING-STORAGE SECTION.
+          01 BOUNDARY-VALUES-STATUS PIC X(2) VALUE '00'.
+          01 BOUNDARY-VALUES-EOF PIC X VALUE 'N'.
+             88 BOUNDARY-VALUES-EOF-YES VALUE 'Y'.
+          01 BVAL-NUMERIC-DEC COMP-2 VALUE ZERO.
+          01 LITERAL-CALL-OK PIC X VALUE 'Y'.
+          01 VARIABLE-CALL-OK PIC X VALUE 'Y'.
+      *  known-good result - every parXXX routine above is typed int in
+      *  the C-to-COBOL mapping at the top of c_cob/main.cob and returns
+      *  0 on success, so CALL-RC is checked against CALL-EXPECTED-RC on
+      *  every literal/variable call in addition to the existing
+      *  exception trap, catching a routine that runs without raising an
+      *  exception but hands back a result nobody asked for.
+          01 CALL-RC BINARY-LONG VALUE 0.
+          01 CALL-EXPECTED-RC BINARY-LONG VALUE 0.
+          01 CSTR-MSG-TEXT PIC X(200).
+          01 CSTR-MSG-LEN BINARY-SHORT VALUE 0.
+          01 PARSTR-LEN BINARY-SHORT VALUE 0.
+          01 CALL-START-TIME PIC 9(8) VALUE ZERO.
+          01 CALL-END-TIME PIC 9(8) VALUE ZERO.
+          01 CALL-ELAPSED-TIME PIC S9(8) VALUE ZERO.
+          01 CALL-ELAPSED-TOTAL PIC S9(8) VALUE ZERO.
+          01 CALL-ELAPSED-COUNT PIC 9(5) VALUE ZERO.
           01 S000 PIC X(512).
           01 I000 PIC S9(4)              VALUE 3.
           01 I001 PIC S9(4)              VALUE 2.
@@ -49,6 +86,88 @@
             CALL "parint" USING I004.
             CALL "parint" USING I005.
             CALL "parint" USING I006.
+      *  CSV-driven boundary-value loader - BOUNDARY-VALUES-FILE lets
+      *  ops add/remove boundary test cases without another recompile.
+      *  each record carries a 4-character type code followed by the
+      *  boundary value as text, e.g. 'INT ,-1' or 'ULNG,4294967295',
+      *  so one file can drive a case against any routine in the full
+      *  USAGE matrix instead of only ever feeding parint.
+      *  per-call elapsed-time instrumentation - CALL-START-TIME and
+      *  CALL-END-TIME snapshot FUNCTION CURRENT-DATE's HHMMSSss
+      *  portion around each call, so a slow boundary case shows
+      *  up right next to the call that caused it instead of only in an
+      *  aggregate.  wraparound across midnight is not corrected for;
+      *  this is timing instrumentation for a demo loop, not a clock.
+            OPEN INPUT BOUNDARY-VALUES-FILE.
+            IF BOUNDARY-VALUES-STATUS = '00'
+                 READ BOUNDARY-VALUES-FILE
+                     AT END SET BOUNDARY-VALUES-EOF-YES TO TRUE
+                 END-READ
+                 PERFORM UNTIL BOUNDARY-VALUES-EOF-YES
+                      MOVE FUNCTION NUMVAL(BVAL-VALUE-TEXT)
+                          TO BVAL-NUMERIC-DEC
+                      MOVE FUNCTION CURRENT-DATE(9:8)
+                          TO CALL-START-TIME
+                      EVALUATE BVAL-TYPE-CODE
+                          WHEN 'UCHR'
+                              MOVE BVAL-NUMERIC-DEC TO BC00
+                              CALL 'paruchar' USING BC00
+                          WHEN 'CHR '
+                              MOVE BVAL-NUMERIC-DEC TO BCS0
+                              CALL 'parchar' USING BCS0
+                          WHEN 'UINT'
+                              MOVE BVAL-NUMERIC-DEC TO BSU0
+                              CALL 'paruint' USING BSU0
+                          WHEN 'INT '
+                              MOVE BVAL-NUMERIC-DEC TO BSS0
+                              CALL 'parint' USING BSS0
+                          WHEN 'SHRT'
+                              MOVE BVAL-NUMERIC-DEC TO BSS0
+                              CALL 'parshort' USING BSS0
+                          WHEN 'USRT'
+                              MOVE BVAL-NUMERIC-DEC TO BSU0
+                              CALL 'parushort' USING BSU0
+                          WHEN 'LONG'
+                              MOVE BVAL-NUMERIC-DEC TO BL00
+                              CALL 'parlong' USING BL00
+                          WHEN 'ULNG'
+                              MOVE BVAL-NUMERIC-DEC TO BLU0
+                              CALL 'parulong' USING BLU0
+                          WHEN 'LLNG'
+                              MOVE BVAL-NUMERIC-DEC TO BDS0
+                              CALL 'parlonglong' USING BDS0
+                          WHEN 'ULLN'
+                              MOVE BVAL-NUMERIC-DEC TO BDU0
+                              CALL 'parulonglong' USING BDU0
+                          WHEN 'FLT '
+                              MOVE BVAL-NUMERIC-DEC TO CM10
+                              CALL 'parfloat' USING CM10
+                          WHEN 'DBL '
+                              MOVE BVAL-NUMERIC-DEC TO CM20
+                              CALL 'pardouble' USING CM20
+                          WHEN OTHER
+                              DISPLAY '*** UNKNOWN BOUNDARY TYPE CODE: '
+                                  BVAL-TYPE-CODE
+                      END-EVALUATE
+                      MOVE FUNCTION CURRENT-DATE(9:8)
+                          TO CALL-END-TIME
+                      COMPUTE CALL-ELAPSED-TIME =
+                          CALL-END-TIME - CALL-START-TIME
+                      DISPLAY 'BOUNDARY CALL ELAPSED (HHMMSSss): '
+                          CALL-ELAPSED-TIME
+                      ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL
+                      ADD 1 TO CALL-ELAPSED-COUNT
+                      READ BOUNDARY-VALUES-FILE
+                          AT END SET BOUNDARY-VALUES-EOF-YES TO TRUE
+                      END-READ
+                 END-PERFORM
+                 CLOSE BOUNDARY-VALUES-FILE
+                 IF CALL-ELAPSED-COUNT NOT = ZERO
+                     DISPLAY 'BOUNDARY CALLS TIMED: ' CALL-ELAPSED-COUNT
+                     DISPLAY 'BOUNDARY TOTAL ELAPSED: '
+                         CALL-ELAPSED-TOTAL
+                 END-IF
+            END-IF.
             DISPLAY '--------------------------------------------'
             DISPLAY 'Matching C Data Types with OpenCobol USAGEs:'
             DISPLAY '--------------------------------------------'
@@ -56,64 +175,661 @@
             DISPLAY '--------------------------------------------'
       *  int paruchar(unsigned char*)---------------------BINARY-CHAR
       *                                                   BINARY-CHAR UNSIGNED
-            CALL 'paruchar'       USING 12.
-            CALL 'paruchar'       USING BC00.
-            CALL 'paruchar'       USING BCU0.
+      *  calls the same routine with a literal and then a variable
+      *  argument and times each call, so a routine that only accepts
+      *  one calling form - or suddenly runs slow - shows up here
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'paruchar'      USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARUCHAR LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'paruchar'      USING BC00
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARUCHAR VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'paruchar'      USING BCU0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARUCHAR VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARUCHAR LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARUCHAR LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parchar(char*)-------------------------------BINARY-CHAR SIGNED
-            CALL 'parchar'        USING 12.
-            CALL 'parchar'        USING BCS0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parchar'       USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARCHAR LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parchar'       USING BCS0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARCHAR VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARCHAR LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARCHAR LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int paruint(unsigned int*)-----------------------BINARY-SHORT
       *                                                   BINARY-SHORT UNSIGNED
-            CALL 'paruint'        USING 12.
-            CALL 'paruint'        USING BS00.
-            CALL 'paruint'        USING BSU0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'paruint'       USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARUINT LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'paruint'       USING BS00
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARUINT VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'paruint'       USING BSU0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARUINT VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARUINT LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARUINT LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parint(int*)---------------------------------BINARY-SHORT SIGNED
-            CALL 'parint'         USING 12.
-            CALL 'parint'         USING BSS0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parint'        USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARINT LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parint'        USING BSS0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARINT VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARINT LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARINT LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parshort(short*)-----------------------------BINARY-SHORT SIGNED
-            CALL 'parshort'       USING 12.
-            CALL 'parshort'       USING BSS0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parshort'      USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARSHORT LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parshort'      USING BSS0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARSHORT VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARSHORT LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARSHORT LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parushort(unsigned short*)-------------------BINARY-SHORT UNSIGNED
-            CALL 'parushort'      USING 12.
-            CALL 'parushort'      USING BSU0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parushort'     USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARUSHORT LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parushort'     USING BSU0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARUSHORT VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARUSHORT LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARUSHORT LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parlong(long*)-------------------------------BINARY-LONG
-            CALL 'parlong'        USING 12.
-            CALL 'parlong'        USING BL00.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parlong'       USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARLONG LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parlong'       USING BL00
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARLONG VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARLONG LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARLONG LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parulong(unsigned long*)---------------------BINARY-LONG UNSIGNED
-            CALL 'parulong'       USING 12.
-            CALL 'parulong'       USING BLU0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parulong'      USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARULONG LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parulong'      USING BLU0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARULONG VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARULONG LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARULONG LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parlonglong(long long*)----------------------BINARY-DOUBLE SIGNED
-            CALL 'parlonglong'    USING 12.
-            CALL 'parlonglong'    USING BDS0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parlonglong'   USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARLONGLONG LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parlonglong'   USING BDS0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARLONGLONG VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARLONGLONG LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARLONGLONG LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parulonglong(unsigned long*)-----------------BINARY-DOUBLE UNSIGNED
-            CALL 'parulonglong'   USING 12.
-            CALL 'parulonglong'   USING BDU0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parulonglong'  USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARULONGLONG LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parulonglong'  USING BDU0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARULONGLONG VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARULONGLONG LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARULONGLONG LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parlonglongint(long long int*)---------------BINARY-DOUBLE SIGNED
-            CALL 'parlonglongint' USING 12.
-            CALL 'parlonglongint' USING BDS0.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parlonglongint' USING 12
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARLONGLONGINT LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parlonglongint' USING BDS0
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARLONGLONGINT VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARLONGLONGINT LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARLONGLONGINT LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parfloat(float*)-----------------------------COMPUTATIONAL-1
-      *                              literal does not work?
-            CALL 'parfloat'       USING 12.34.
-      *                              variable works though
-            CALL 'parfloat'       USING CM10.
+      *  literal and variable both timed and checked
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parfloat'      USING 12.34
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARFLOAT LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parfloat'      USING CM10
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARFLOAT VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARFLOAT LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARFLOAT LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int pardouble(double*)---------------------------COMPUTATIONAL-2
-      *                              literal does not work?
-            CALL 'pardouble'      USING 12.34.
-      *                              variable works though
-            CALL 'pardouble'      USING CM20.
+      *  literal and variable both timed and checked
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'pardouble'     USING 12.34
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARDOUBLE LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'pardouble'     USING CM20
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARDOUBLE VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARDOUBLE LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARDOUBLE LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  ----------------------------------------------------------------
       *  string parameters
       *  ----------------------------------------------------------------
             SET S000 TO 'FOOBAR'.
             DISPLAY S000.
       *  int parstr(char*,int)----------------------------
-            COMPUTE BS00= LENGTH OF S000
-            DISPLAY BS00
+      *  dedicated length field - PARSTR-LEN is the actual content
+      *  length of S000 (trailing spaces trimmed off), not the full
+      *  512-byte buffer size that LENGTH OF S000 would report; BS00
+      *  stays a scratch field for the unrelated calls above.
+      *  literal-vs-variable regression check, timed, same as the
+      *  numeric routines above.
+            MOVE 512 TO PARSTR-LEN.
+            PERFORM UNTIL PARSTR-LEN = 0
+                OR S000(PARSTR-LEN:1) NOT = SPACE
+                SUBTRACT 1 FROM PARSTR-LEN
+            END-PERFORM.
+            DISPLAY PARSTR-LEN.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE 'Y' TO VARIABLE-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
             CALL 'parstr' USING 'asdf' 4
-            CALL 'parstr' USING S000 BS00
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARSTR LITERAL CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
+            CALL 'parstr' USING S000 PARSTR-LEN
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO VARIABLE-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO VARIABLE-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARSTR VARIABLE CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y' AND VARIABLE-CALL-OK = 'Y'
+                DISPLAY 'PARSTR LITERAL-VS-VARIABLE CHECK: PASS'
+            ELSE
+                DISPLAY 'PARSTR LITERAL-VS-VARIABLE CHECK: FAIL'
+            END-IF.
       *  int parcstr(char*)-------------------------------
       *  concatenate extra '\0' as follows
-      *  note escapement method, e.g. for newline 
+      *  note escapement method, e.g. for newline
+      *  build the message text, then hand it to the shared
+      *  null-terminated-string builder rather than STRING-ing the
+      *  X'00' on here directly.  only one call site exists for
+      *  parcstr/partolower/partoupper, so each gets a single timed
+      *  exception check rather than the literal-vs-variable pair
+      *  used above.
+            MOVE SPACES TO CSTR-MSG-TEXT.
+            MOVE 1 TO CSTR-MSG-LEN.
             STRING
                 X'0A'
                 '----------------------------------------' X'0A'
@@ -121,16 +837,86 @@
                 'sit consecutar' X'0A'
                 'dolar amet' X'0A'
                 '----------------------------------------' X'0A'
-                X'00'
-            INTO S000.
-      *     STRING S000 'Lorem ipsum sit consecutar' INTO S000.
-      *     STRING S000 X'00' INTO S000.
+            INTO CSTR-MSG-TEXT
+            WITH POINTER CSTR-MSG-LEN.
+            COMPUTE CSTR-MSG-LEN = CSTR-MSG-LEN - 1.
+            CALL 'mkcstr' USING CSTR-MSG-TEXT CSTR-MSG-LEN S000 512.
             DISPLAY S000.
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
             CALL 'parcstr' USING S000
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARCSTR CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y'
+                DISPLAY 'PARCSTR CHECK: PASS'
+            ELSE
+                DISPLAY 'PARCSTR CHECK: FAIL'
+            END-IF.
       *     test partolower
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
             CALL 'partolower' USING S000
-            DISPLAY S000
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARTOLOWER CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y'
+                DISPLAY 'PARTOLOWER CHECK: PASS'
+            ELSE
+                DISPLAY 'PARTOLOWER CHECK: FAIL'
+            END-IF.
+            DISPLAY S000.
       *     test partoupper
+            MOVE 'Y' TO LITERAL-CALL-OK.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-START-TIME.
             CALL 'partoupper' USING S000
-            DISPLAY S000
+                RETURNING CALL-RC
+                ON EXCEPTION
+                    MOVE 'N' TO LITERAL-CALL-OK
+                NOT ON EXCEPTION
+                    IF CALL-RC NOT = CALL-EXPECTED-RC
+                        MOVE 'N' TO LITERAL-CALL-OK
+                    END-IF
+            END-CALL.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO CALL-END-TIME.
+            COMPUTE CALL-ELAPSED-TIME =
+                CALL-END-TIME - CALL-START-TIME.
+            DISPLAY 'PARTOUPPER CALL ELAPSED (HHMMSSss): '
+                CALL-ELAPSED-TIME.
+            ADD CALL-ELAPSED-TIME TO CALL-ELAPSED-TOTAL.
+            ADD 1 TO CALL-ELAPSED-COUNT.
+            IF LITERAL-CALL-OK = 'Y'
+                DISPLAY 'PARTOUPPER CHECK: PASS'
+            ELSE
+                DISPLAY 'PARTOUPPER CHECK: FAIL'
+            END-IF.
+            DISPLAY S000.
+            IF CALL-ELAPSED-COUNT NOT = ZERO
+                DISPLAY 'TOTAL TIMED CALLS: ' CALL-ELAPSED-COUNT
+                DISPLAY 'TOTAL ELAPSED (HHMMSSss): ' CALL-ELAPSED-TOTAL
+            END-IF.
             EXIT PROGRAM.
