@@ -5,6 +5,7 @@
        REPOSITORY.
        DATA DIVISION.
           WORKING-STORAGE SECTION.
+       01 P000-NORMAL PIC X(32).
        LINKAGE SECTION.
        01 P000 PIC X(32).
        PROCEDURE DIVISION using P000.
@@ -12,6 +13,19 @@
             DISPLAY "parstr()".
             DISPLAY "----------------------------------------".
             DISPLAY P000.
+      * text normalization - fold the incoming value to upper case,
+      * strip leading and trailing blanks, and re-pad the result back
+      * out to the full P000 width, so every caller sees the same
+      * canonical left-justified, space-padded form, regardless of how
+      * it was keyed or how much leading/trailing whitespace it came
+      * in with.
+            MOVE P000 TO P000-NORMAL.
+            INSPECT P000-NORMAL CONVERTING
+                "abcdefghijklmnopqrstuvwxyz" TO
+                "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            MOVE FUNCTION TRIM(P000-NORMAL) TO P000-NORMAL.
+            MOVE P000-NORMAL TO P000.
+            DISPLAY 'NORMALIZED: ' P000.
             DISPLAY "----------------------------------------".
             EXIT PROGRAM.
 
