@@ -3,10 +3,22 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRING-MASTER-FILE ASSIGN TO "STRMAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STRING-MASTER-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STRING-MASTER-FILE.
+       01  STRING-MASTER-RECORD PIC X(8).
           WORKING-STORAGE SECTION.
+       01 STRING-MASTER-STATUS PIC X(2) VALUE '00'.
+       01 STRING-MASTER-EOF PIC X VALUE 'N'.
+          88 STRING-MASTER-EOF-YES VALUE 'Y'.
        01 I BINARY-SHORT.
        01 J BINARY-SHORT.
+       01 BLANK-ENTRY-COUNT BINARY-SHORT VALUE 0.
        LINKAGE SECTION.
        01 P000.
           05 P000R PIC X(8) OCCURS 32 TIMES.
@@ -14,11 +26,38 @@
             DISPLAY "----------------------------------------".
             DISPLAY "pararrstr()".
             DISPLAY "----------------------------------------".
+      * master-file refresh - P000R is loaded fresh from STRMAS, the
+      * external product-code master file, before the display/blank-
+      * detection loop below runs, so the code list reflects the
+      * current file of record instead of whatever happened to be
+      * compiled into the caller.  STRMAS is optional - if it is not
+      * present this run keeps the P000R the caller passed in.
+            OPEN INPUT STRING-MASTER-FILE.
+            IF STRING-MASTER-STATUS = '00'
+                READ STRING-MASTER-FILE
+                    AT END SET STRING-MASTER-EOF-YES TO TRUE
+                END-READ
+                PERFORM VARYING I FROM 1 BY 1
+                    UNTIL STRING-MASTER-EOF-YES OR I > 32
+                     MOVE STRING-MASTER-RECORD TO P000R(I)
+                     READ STRING-MASTER-FILE
+                         AT END SET STRING-MASTER-EOF-YES TO TRUE
+                     END-READ
+                END-PERFORM
+                CLOSE STRING-MASTER-FILE
+            END-IF.
             COMPUTE J=( LENGTH OF P000 / LENGTH OF P000R )
             DISPLAY J ' Strings'
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
                  DISPLAY P000R(I)
+                 IF P000R(I) = SPACES
+                     ADD 1 TO BLANK-ENTRY-COUNT
+                     DISPLAY '  *** BLANK ENTRY AT ' I
+                 END-IF
             END-PERFORM.
+            IF BLANK-ENTRY-COUNT > 0
+                DISPLAY 'BLANK ENTRIES FOUND: ' BLANK-ENTRY-COUNT
+            END-IF.
             DISPLAY "----------------------------------------".
             EXIT PROGRAM.
 
