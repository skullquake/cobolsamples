@@ -5,6 +5,11 @@
        REPOSITORY.
        DATA DIVISION.
           WORKING-STORAGE SECTION.
+      * running counters - WORKING-STORAGE retains its value between
+      * CALLs to a non-INITIAL program, so these accumulate across the
+      * life of the run instead of resetting on every invocation.
+       01 STRCTBS-CALL-COUNT BINARY-SHORT VALUE 0.
+       01 STRCTBS-MEMBER-TOTAL BINARY-LONG VALUE 0.
        LINKAGE SECTION.
           01 STRCTBS.
              05 STRCTBSM0 BINARY-SHORT VALUE 0.
@@ -20,5 +25,10 @@
             DISPLAY STRCTBSM1.
             DISPLAY STRCTBSM2.
             DISPLAY STRCTBSM3.
+            ADD 1 TO STRCTBS-CALL-COUNT.
+            ADD STRCTBSM0 STRCTBSM1 STRCTBSM2 STRCTBSM3
+                TO STRCTBS-MEMBER-TOTAL.
+            DISPLAY 'CALL COUNT SO FAR: ' STRCTBS-CALL-COUNT.
+            DISPLAY 'RUNNING MEMBER TOTAL: ' STRCTBS-MEMBER-TOTAL.
             DISPLAY "----------------------------------------".
             EXIT PROGRAM.
