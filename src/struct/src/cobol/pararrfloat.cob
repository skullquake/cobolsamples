@@ -3,23 +3,63 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLOAT-EXCEPTION-FILE ASSIGN TO "FLTEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FLOAT-EXCEPTION-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FLOAT-EXCEPTION-FILE.
+       01  FLOAT-EXCEPTION-LINE PIC X(80).
           WORKING-STORAGE SECTION.
        01 I BINARY-SHORT.
        01 J BINARY-SHORT.
+       01 FLOAT-THRESHOLD COMPUTATIONAL-1 VALUE 1000.0.
+       01 FLOAT-EXCEPTION-STATUS PIC X(2) VALUE '00'.
+       01 FLOAT-EXCEPTION-COUNT BINARY-SHORT VALUE 0.
+       01 FLOAT-DISPLAY-VALUE PIC -(6)9.999.
+       01 FLOAT-ELEMENT-NO PIC 9(3).
        LINKAGE SECTION.
        01 P000.
           05 P000R COMPUTATIONAL-1 OCCURS 128 TIMES.
-       PROCEDURE DIVISION using P000.
+       01 P000-COUNT BINARY-SHORT.
+       PROCEDURE DIVISION using P000 P000-COUNT.
             DISPLAY "----------------------------------------".
             DISPLAY "pararrfloat()".
             DISPLAY "----------------------------------------".
-            SET J TO LENGTH OF P000R.
-            SET J TO 128.
+      * honor the real element count the caller hands us instead of
+      * always walking the full 128-element capacity of P000R.
+            IF P000-COUNT > 0 AND P000-COUNT <= 128
+                SET J TO P000-COUNT
+            ELSE
+                SET J TO 128
+            END-IF.
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
                  DISPLAY I':'P000R(I)
             END-PERFORM.
             DISPLAY "----------------------------------------".
+      * threshold-exception report - flags any element whose magnitude
+      * exceeds FLOAT-THRESHOLD, since a plain DISPLAY loop gives ops
+      * nothing to search for when the array is this large.
+            OPEN OUTPUT FLOAT-EXCEPTION-FILE.
+            IF FLOAT-EXCEPTION-STATUS = '00'
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                     IF P000R(I) > FLOAT-THRESHOLD
+                         OR P000R(I) < - FLOAT-THRESHOLD
+                         MOVE P000R(I) TO FLOAT-DISPLAY-VALUE
+                         MOVE I TO FLOAT-ELEMENT-NO
+                         ADD 1 TO FLOAT-EXCEPTION-COUNT
+                         MOVE SPACES TO FLOAT-EXCEPTION-LINE
+                         STRING 'ELEMENT ' FLOAT-ELEMENT-NO
+                             ' EXCEEDS THRESHOLD: '
+                             FLOAT-DISPLAY-VALUE
+                             INTO FLOAT-EXCEPTION-LINE
+                         WRITE FLOAT-EXCEPTION-LINE
+                     END-IF
+                END-PERFORM
+                CLOSE FLOAT-EXCEPTION-FILE
+            END-IF.
             EXIT PROGRAM.
 
 
