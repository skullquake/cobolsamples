@@ -1,21 +1,137 @@
       * compute alleviates having to use add,subtract,multiply,and divide keywords, which is
       * cumbersome
 000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID. fn.
+000000 PROGRAM-ID. fncmp.
 000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT COMMISSION-TABLE-FILE ASSIGN TO "COMMTB"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS COMMISSION-TABLE-STATUS.
+000000     SELECT COMMISSION-RESULT-FILE ASSIGN TO "COMMRS"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS COMMISSION-RESULT-STATUS.
+000000     SELECT TXLOG-FILE ASSIGN TO "TXLOGFL"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS TXLOG-STATUS.
+000000     SELECT PARM-CARD-FILE ASSIGN TO "CMPPARM"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS PARM-CARD-STATUS.
 000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  TXLOG-FILE.
+000000     COPY "txlogrec.cpy".
+000000 FD  PARM-CARD-FILE.
+000000 01  PARM-CARD-RECORD.
+000000     05 PARM-I000 PIC S9(6)V99.
+000000     05 PARM-I001 PIC S9(6)V99.
+000000 FD  COMMISSION-TABLE-FILE.
+000000 01  COMMISSION-TABLE-RECORD.
+000000     05 CTAB-TIER-CODE    PIC X(2).
+000000     05 CTAB-BASE-AMOUNT  PIC 9(7)V99.
+000000     05 CTAB-RATE         PIC V999.
+000000 FD  COMMISSION-RESULT-FILE.
+000000 01  COMMISSION-RESULT-RECORD.
+000000     05 CRES-TIER-CODE    PIC X(2).
+000000     05 CRES-BASE-AMOUNT  PIC 9(7)V99.
+000000     05 CRES-RATE         PIC V999.
+000000     05 CRES-COMMISSION   PIC 9(7)V99.
 000000    WORKING-STORAGE SECTION.
-000000    01 I000 PIC S9(8) VALUE 16.
-000000    01 I001 PIC S9(8) VALUE 32.
-000000    01 IOUT PIC S9(8) VALUE 0.
+000000    01 I000 PIC S9(6)V99 VALUE 16.00.
+000000    01 I001 PIC S9(6)V99 VALUE 32.00.
+000000    01 IOUT PIC S9(6)V99 VALUE 0.
+000000    01 COMMISSION-TABLE-STATUS PIC X(2) VALUE '00'.
+000000    01 COMMISSION-RESULT-STATUS PIC X(2) VALUE '00'.
+000000    01 COMMISSION-TABLE-EOF PIC X VALUE 'N'.
+000000       88 COMMISSION-TABLE-EOF-YES VALUE 'Y'.
+000000    01 TXLOG-STATUS PIC X(2) VALUE '00'.
+000000    01 PARM-CARD-STATUS PIC X(2) VALUE '00'.
 000000 LINKAGE SECTION.
 000000*------------------------------------------------------------------------
 000000 PROCEDURE DIVISION.
+000000  PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT.
 000000  DISPLAY '----------------------------------------'
 000000*------------------------------------------------------------------------
 000000*MULTIPLY INT
 000000*------------------------------------------------------------------------
 000000  COMPUTE IOUT= (I000 * I001 + I000 / I001).
+000000  PERFORM 9500-LOG-TRANSACTION.
 000000  DISPLAY '(I000 * I001 + I000 / I001): 'IOUT.
 000000  DISPLAY '----------------------------------------'
+000000  PERFORM 4000-APPLY-COMMISSION-TABLE THRU 4000-EXIT.
 000000  EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*RUNTIME PARAMETER-CARD INPUT
+000000*Overrides the compiled-in I000/I001 sample values above with one
+000000*record read from CMPPARM, the way a JCL parm card would feed a
+000000*batch step at run time.  CMPPARM is optional - if it is not
+000000*present this run keeps the compiled-in values.
+000000*------------------------------------------------------------------------
+000000 0500-READ-PARM-CARD.
+000000     OPEN INPUT PARM-CARD-FILE.
+000000     IF PARM-CARD-STATUS NOT = '00'
+000000         GO TO 0500-EXIT
+000000     END-IF.
+000000     READ PARM-CARD-FILE
+000000         AT END GO TO 0500-CLOSE
+000000     END-READ.
+000000     MOVE PARM-I000 TO I000.
+000000     MOVE PARM-I001 TO I001.
+000000 0500-CLOSE.
+000000     CLOSE PARM-CARD-FILE.
+000000 0500-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*FORMULA-TABLE DRIVER
+000000*Reads a small rules table of tier code / base amount / commission
+000000*rate from COMMISSION-TABLE-FILE and applies the commission
+000000*formula with COMPUTE ROUNDED per record, instead of being stuck
+000000*with the one fixed equation above.  Further formulas can be added
+000000*as additional tier codes without touching the COMPUTE itself.
+000000*COMMISSION-TABLE-FILE is optional - if it is not present this run
+000000*simply skips the table-driven pass.
+000000*------------------------------------------------------------------------
+000000 4000-APPLY-COMMISSION-TABLE.
+000000     OPEN INPUT COMMISSION-TABLE-FILE.
+000000     IF COMMISSION-TABLE-STATUS NOT = '00'
+000000         DISPLAY 'COMMISSION-TABLE-FILE NOT AVAILABLE - SKIP'
+000000         GO TO 4000-EXIT
+000000     END-IF.
+000000     OPEN OUTPUT COMMISSION-RESULT-FILE.
+000000     PERFORM 4100-READ-COMMISSION-TABLE.
+000000     PERFORM 4200-COMPUTE-COMMISSION
+000000         UNTIL COMMISSION-TABLE-EOF-YES.
+000000     CLOSE COMMISSION-TABLE-FILE.
+000000     CLOSE COMMISSION-RESULT-FILE.
+000000 4000-EXIT.
+000000     EXIT.
+000000 4100-READ-COMMISSION-TABLE.
+000000     READ COMMISSION-TABLE-FILE
+000000         AT END SET COMMISSION-TABLE-EOF-YES TO TRUE
+000000     END-READ.
+000000 4200-COMPUTE-COMMISSION.
+000000     MOVE CTAB-TIER-CODE   TO CRES-TIER-CODE.
+000000     MOVE CTAB-BASE-AMOUNT TO CRES-BASE-AMOUNT.
+000000     MOVE CTAB-RATE        TO CRES-RATE.
+000000     COMPUTE CRES-COMMISSION ROUNDED =
+000000         CTAB-BASE-AMOUNT * CTAB-RATE
+000000         ON SIZE ERROR
+000000             DISPLAY 'COMMISSION OVERFLOW - TIER: ' CTAB-TIER-CODE
+000000     END-COMPUTE.
+000000     WRITE COMMISSION-RESULT-RECORD.
+000000     PERFORM 4100-READ-COMMISSION-TABLE.
+000000*------------------------------------------------------------------------
+000000*PERSISTENT TRANSACTION LOG
+000000*Appends one TXLOG-RECORD per COMPUTE performed above, to TXLOGFL,
+000000*shared with the rest of the fn family via the TXLOGREC copybook.
+000000*------------------------------------------------------------------------
+000000 9500-LOG-TRANSACTION.
+000000     OPEN EXTEND TXLOG-FILE.
+000000     IF TXLOG-STATUS = '05' OR TXLOG-STATUS = '35'
+000000         OPEN OUTPUT TXLOG-FILE
+000000     END-IF.
+000000     MOVE 'FNCMP   ' TO TXLOG-PROGRAM.
+000000     MOVE 'COMPUTE   ' TO TXLOG-OPERATION.
+000000     MOVE IOUT TO TXLOG-RESULT.
+000000     WRITE TXLOG-RECORD.
+000000     CLOSE TXLOG-FILE.
