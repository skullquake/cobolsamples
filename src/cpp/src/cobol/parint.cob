@@ -5,13 +5,19 @@
        REPOSITORY.
        DATA DIVISION.
           WORKING-STORAGE SECTION.
+      * invocation counter - persists across CALLs since this is not
+      * an INITIAL program, so it tracks how many times the C side has
+      * invoked parint over the life of the run.
+       01 PARINT-CALL-COUNT BINARY-LONG VALUE 0.
        LINKAGE SECTION.
        01 P000 BINARY-SHORT.
        PROCEDURE DIVISION using P000.
+            ADD 1 TO PARINT-CALL-COUNT.
             DISPLAY "----------------------------------------".
             DISPLAY "parint()".
             DISPLAY "----------------------------------------".
             DISPLAY P000.
+            DISPLAY 'INVOCATION COUNT: ' PARINT-CALL-COUNT.
             DISPLAY "----------------------------------------".
             EXIT PROGRAM.
 
