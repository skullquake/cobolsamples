@@ -16,6 +16,7 @@
              05 STRCTBCLM1 BINARY-C-LONG.
              05 STRCTBCLM2 BINARY-C-LONG.
              05 STRCTBCLM3 BINARY-C-LONG.
+             05 STRCTBCLCKS BINARY-C-LONG.
       *   01 STRCTPICX32.
       *      05 STRCTPICX32M0 PIC X(32) VALUE ''.
       *      05 STRCTPICX32M1 PIC X(32) VALUE ''.
@@ -30,5 +31,12 @@
             DISPLAY STRCTBCLM1.
             DISPLAY STRCTBCLM2.
             DISPLAY STRCTBCLM3.
+      * integrity checksum - a simple additive checksum over the four
+      * members, returned as a fifth member of the group, lets the C
+      * side confirm the structure crossed the language boundary
+      * intact instead of trusting the bytes blind.
+            COMPUTE STRCTBCLCKS =
+                STRCTBCLM0 + STRCTBCLM1 + STRCTBCLM2 + STRCTBCLM3.
+            DISPLAY 'CHECKSUM: ' STRCTBCLCKS.
             DISPLAY "----------------------------------------".
             EXIT PROGRAM.
