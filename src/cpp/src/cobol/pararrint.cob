@@ -7,6 +7,10 @@
           WORKING-STORAGE SECTION.
        01 I BINARY-SHORT.
        01 J BINARY-SHORT.
+       01 P000-MIN BINARY-SHORT.
+       01 P000-MAX BINARY-SHORT.
+       01 P000-TOTAL BINARY-LONG VALUE 0.
+       01 P000-AVERAGE COMPUTATIONAL-3 PIC S9(5)V99.
        LINKAGE SECTION.
        01 P000.
           05 P000R BINARY-SHORT OCCURS 8 TIMES.
@@ -14,10 +18,25 @@
             DISPLAY "----------------------------------------".
             DISPLAY "pararrint()".
             DISPLAY "----------------------------------------".
-            SET J TO LENGTH OF P000R.
+            COMPUTE J = LENGTH OF P000 / LENGTH OF P000R.
+            SET P000-MIN TO P000R(1).
+            SET P000-MAX TO P000R(1).
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
                  DISPLAY P000R(I)
+                 IF P000R(I) < P000-MIN
+                     SET P000-MIN TO P000R(I)
+                 END-IF
+                 IF P000R(I) > P000-MAX
+                     SET P000-MAX TO P000R(I)
+                 END-IF
+                 ADD P000R(I) TO P000-TOTAL
             END-PERFORM.
+      * min/max/average trailer - summarizes the array that was just
+      * dumped instead of leaving the caller to eyeball 8 DISPLAY lines.
+            COMPUTE P000-AVERAGE ROUNDED = P000-TOTAL / J.
+            DISPLAY 'MIN: ' P000-MIN.
+            DISPLAY 'MAX: ' P000-MAX.
+            DISPLAY 'AVERAGE: ' P000-AVERAGE.
             DISPLAY "----------------------------------------".
             EXIT PROGRAM.
 
