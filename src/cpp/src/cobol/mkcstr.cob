@@ -0,0 +1,22 @@
+      * shared null-terminated-string builder - copies MKCSTR-TEXT into
+      * MKCSTR-BUFFER and appends the X'00' the C side expects,
+      * instead of every caller hand-rolling its own STRING ... X'00'.
+      * identical copy lives alongside src/cpp's a.cob for the same
+      * reason - both projects link their own subprograms locally.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mkcstr.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 MKCSTR-TEXT PIC X(200).
+       01 MKCSTR-TEXT-LEN BINARY-SHORT.
+       01 MKCSTR-BUFFER PIC X(512).
+       01 MKCSTR-BUFFER-LEN BINARY-SHORT.
+       PROCEDURE DIVISION USING MKCSTR-TEXT MKCSTR-TEXT-LEN
+                                 MKCSTR-BUFFER MKCSTR-BUFFER-LEN.
+            STRING MKCSTR-TEXT(1:MKCSTR-TEXT-LEN) X'00'
+                INTO MKCSTR-BUFFER(1:MKCSTR-BUFFER-LEN).
+            EXIT PROGRAM.
