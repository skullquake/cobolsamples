@@ -3,8 +3,50 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-STRCTBCL-FILE ASSIGN TO "STRCBAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-STRCTBCL-STATUS.
+           SELECT EXPORT-MODE-FILE ASSIGN TO "CPPEXPM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORT-MODE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "CPPEXP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-STRCTBCL-FILE.
+       01  BATCH-STRCTBCL-RECORD.
+           05 BATCH-M0 PIC S9(10).
+           05 BATCH-M1 PIC S9(10).
+           05 BATCH-M2 PIC S9(10).
+           05 BATCH-M3 PIC S9(10).
+       FD  EXPORT-MODE-FILE.
+       01  EXPORT-MODE-RECORD.
+           05 EXPORT-MODE-CODE PIC X(01).
+       FD  EXPORT-FILE.
+       01  EXPORT-LINE PIC X(400).
           WORKING-STORAGE SECTION.
+          01 BATCH-STRCTBCL-STATUS PIC X(2) VALUE '00'.
+          01 BATCH-STRCTBCL-EOF PIC X VALUE 'N'.
+             88 BATCH-STRCTBCL-EOF-YES VALUE 'Y'.
+          01 EXPORT-MODE-STATUS PIC X(2) VALUE '00'.
+          01 EXPORT-STATUS PIC X(2) VALUE '00'.
+          01 EXPORT-FORMAT-SW PIC X VALUE 'D'.
+             88 EXPORT-FORMAT-IS-JSON VALUE 'J'.
+             88 EXPORT-FORMAT-IS-DELIM VALUE 'D'.
+          01 EXPORT-REC-NO PIC 9(5) VALUE ZERO.
+          01 EXPORT-REC-NO-ED PIC Z(4)9.
+          01 EXPORT-M0-ED PIC -(9)9.
+          01 EXPORT-M1-ED PIC -(9)9.
+          01 EXPORT-M2-ED PIC -(9)9.
+          01 EXPORT-M3-ED PIC -(9)9.
+          01 EXPORT-BS0-ED PIC -(4)9.
+          01 EXPORT-BS1-ED PIC -(4)9.
+          01 EXPORT-BS2-ED PIC -(4)9.
+          01 EXPORT-BS3-ED PIC -(4)9.
+          01 STRCTPICX32-BEFORE-CALL PIC X(128).
           01 BS00 BINARY-SHORT           VALUE 12.
       * counters
           01 I BINARY-SHORT SIGNED VALUE 0.
@@ -45,10 +87,12 @@
             DISPLAY STRCTBCLM2.
             DISPLAY STRCTBCLM3.
       *                  \0
-            STRING 'foo' X'00' INTO STRCTPICX32M0 
-            STRING 'bar' X'00' INTO STRCTPICX32M1
-            STRING 'baz' X'00' INTO STRCTPICX32M2
-            STRING 'qux' X'00' INTO STRCTPICX32M3
+      *  use the shared null-terminated-string builder instead of each
+      *  member hand-rolling its own STRING ... X'00'.
+            CALL 'mkcstr' USING 'foo' 3 STRCTPICX32M0 32
+            CALL 'mkcstr' USING 'bar' 3 STRCTPICX32M1 32
+            CALL 'mkcstr' USING 'baz' 3 STRCTPICX32M2 32
+            CALL 'mkcstr' USING 'qux' 3 STRCTPICX32M3 32
             DISPLAY STRCTPICX32.
             DISPLAY STRCTPICX32M0.
             DISPLAY STRCTPICX32M1.
@@ -81,7 +125,115 @@
             CALL 'parstructulong'      USING BY REFERENCE STRCTBCL.
             DISPLAY "----------------------------------------".
             DISPLAY "CALL 'parstructstr' USING BY REFERENCE STRCTPICX3.".
+            MOVE STRCTPICX32 TO STRCTPICX32-BEFORE-CALL.
             CALL 'parstructstr'        USING BY REFERENCE STRCTPICX32.
+      * round-trip mismatch alert - parstructstr is handed STRCTPICX32
+      * by reference, so flag it loudly if what comes back no longer
+      * matches what was sent across the language boundary.
+            IF STRCTPICX32 NOT = STRCTPICX32-BEFORE-CALL
+                DISPLAY '*** MISMATCH: STRCTPICX32 CHANGED BY CALL'
+            END-IF.
             DISPLAY "----------------------------------------".
+      * file-driven batch mode - replay the struct-call sequence once
+      * per record in BATCH-STRCTBCL-FILE when it is present, instead
+      * of the hand-coded STRCTBCL values above only ever running once.
+      * each record is also exported, in JSON or pipe-delimited form
+      * per EXPORT-MODE-FILE, to EXPORT-FILE for downstream pickup,
+      * alongside the STRCTBS and STRCTPICX32 group contents so the
+      * export carries all three struct shapes this program exercises,
+      * not only the one being replayed from the batch file.
+            PERFORM 9000-DETERMINE-EXPORT-FORMAT THRU 9000-EXIT.
+            OPEN INPUT BATCH-STRCTBCL-FILE.
+            IF BATCH-STRCTBCL-STATUS = '00'
+                 OPEN OUTPUT EXPORT-FILE
+                 READ BATCH-STRCTBCL-FILE
+                     AT END SET BATCH-STRCTBCL-EOF-YES TO TRUE
+                 END-READ
+                 PERFORM UNTIL BATCH-STRCTBCL-EOF-YES
+                      MOVE BATCH-M0 TO STRCTBCLM0
+                      MOVE BATCH-M1 TO STRCTBCLM1
+                      MOVE BATCH-M2 TO STRCTBCLM2
+                      MOVE BATCH-M3 TO STRCTBCLM3
+                      DISPLAY "BATCH: " STRCTBCL
+                      CALL 'parstructlong'  USING BY REFERENCE STRCTBCL
+                      CALL 'parstructulong' USING BY REFERENCE STRCTBCL
+                      ADD 1 TO EXPORT-REC-NO
+                      PERFORM 9100-EXPORT-BATCH-RECORD THRU 9100-EXIT
+                      READ BATCH-STRCTBCL-FILE
+                          AT END SET BATCH-STRCTBCL-EOF-YES TO TRUE
+                      END-READ
+                 END-PERFORM
+                 CLOSE BATCH-STRCTBCL-FILE
+                 CLOSE EXPORT-FILE
+            END-IF.
             EXIT PROGRAM.
+      *------------------------------------------------------------------
+      * EXPORT FORMAT SELECTION
+      * EXPORT-MODE-FILE is an optional one-record control file holding
+      * a single character, 'J' for JSON or 'D' for pipe-delimited.  If
+      * the file is absent EXPORT-FORMAT-SW keeps its default of 'D'.
+      *------------------------------------------------------------------
+       9000-DETERMINE-EXPORT-FORMAT.
+            OPEN INPUT EXPORT-MODE-FILE.
+            IF EXPORT-MODE-STATUS NOT = '00'
+                GO TO 9000-EXIT
+            END-IF.
+            READ EXPORT-MODE-FILE
+                AT END GO TO 9000-CLOSE
+            END-READ.
+            IF EXPORT-MODE-CODE = 'J' OR EXPORT-MODE-CODE = 'j'
+                MOVE 'J' TO EXPORT-FORMAT-SW
+            ELSE
+                MOVE 'D' TO EXPORT-FORMAT-SW
+            END-IF.
+       9000-CLOSE.
+            CLOSE EXPORT-MODE-FILE.
+       9000-EXIT.
+            EXIT.
+      *------------------------------------------------------------------
+      * EXPORT ONE BATCH RECORD
+      * Writes the current STRCTBCL values as one EXPORT-FILE line, in
+      * JSON or pipe-delimited form depending on EXPORT-FORMAT-SW, and
+      * appends the STRCTBS and STRCTPICX32 group contents to the same
+      * line so all three struct shapes are covered, not just STRCTBCL.
+      *------------------------------------------------------------------
+       9100-EXPORT-BATCH-RECORD.
+            MOVE EXPORT-REC-NO TO EXPORT-REC-NO-ED.
+            MOVE STRCTBCLM0 TO EXPORT-M0-ED.
+            MOVE STRCTBCLM1 TO EXPORT-M1-ED.
+            MOVE STRCTBCLM2 TO EXPORT-M2-ED.
+            MOVE STRCTBCLM3 TO EXPORT-M3-ED.
+            MOVE STRCTBSM0 TO EXPORT-BS0-ED.
+            MOVE STRCTBSM1 TO EXPORT-BS1-ED.
+            MOVE STRCTBSM2 TO EXPORT-BS2-ED.
+            MOVE STRCTBSM3 TO EXPORT-BS3-ED.
+            MOVE SPACES TO EXPORT-LINE.
+            IF EXPORT-FORMAT-IS-JSON
+                STRING '{"rec":' EXPORT-REC-NO-ED
+                    ',"m0":' EXPORT-M0-ED
+                    ',"m1":' EXPORT-M1-ED
+                    ',"m2":' EXPORT-M2-ED
+                    ',"m3":' EXPORT-M3-ED
+                    ',"bs0":' EXPORT-BS0-ED
+                    ',"bs1":' EXPORT-BS1-ED
+                    ',"bs2":' EXPORT-BS2-ED
+                    ',"bs3":' EXPORT-BS3-ED
+                    ',"px0":"' STRCTPICX32M0 '"'
+                    ',"px1":"' STRCTPICX32M1 '"'
+                    ',"px2":"' STRCTPICX32M2 '"'
+                    ',"px3":"' STRCTPICX32M3 '"'
+                    '}'
+                    INTO EXPORT-LINE
+            ELSE
+                STRING EXPORT-REC-NO-ED '|' EXPORT-M0-ED '|'
+                    EXPORT-M1-ED '|' EXPORT-M2-ED '|' EXPORT-M3-ED '|'
+                    EXPORT-BS0-ED '|' EXPORT-BS1-ED '|'
+                    EXPORT-BS2-ED '|' EXPORT-BS3-ED '|'
+                    STRCTPICX32M0 '|' STRCTPICX32M1 '|'
+                    STRCTPICX32M2 '|' STRCTPICX32M3
+                    INTO EXPORT-LINE
+            END-IF.
+            WRITE EXPORT-LINE.
+       9100-EXIT.
+            EXIT.
 
