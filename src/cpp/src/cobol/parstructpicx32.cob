@@ -11,6 +11,7 @@
              05 STRCTPICX32M1 PIC X(32).
              05 STRCTPICX32M2 PIC X(32).
              05 STRCTPICX32M3 PIC X(32).
+             05 STRCTPICX32NBC BINARY-SHORT.
         PROCEDURE DIVISION USING STRCTPICX32.
             DISPLAY "----------------------------------------".
             DISPLAY "parstructpicx32()".
@@ -20,5 +21,23 @@
             DISPLAY STRCTPICX32M1.
             DISPLAY STRCTPICX32M2.
             DISPLAY STRCTPICX32M3.
+      * non-blank member count - tells the caller how many of the four
+      * slots actually carry data, since an all-spaces member is
+      * otherwise indistinguishable from a populated one in the
+      * DISPLAY output above.
+            MOVE 0 TO STRCTPICX32NBC.
+            IF STRCTPICX32M0 NOT = SPACES
+                ADD 1 TO STRCTPICX32NBC
+            END-IF.
+            IF STRCTPICX32M1 NOT = SPACES
+                ADD 1 TO STRCTPICX32NBC
+            END-IF.
+            IF STRCTPICX32M2 NOT = SPACES
+                ADD 1 TO STRCTPICX32NBC
+            END-IF.
+            IF STRCTPICX32M3 NOT = SPACES
+                ADD 1 TO STRCTPICX32NBC
+            END-IF.
+            DISPLAY 'NON-BLANK MEMBERS: ' STRCTPICX32NBC.
             DISPLAY "----------------------------------------".
             EXIT PROGRAM.
