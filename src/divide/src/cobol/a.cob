@@ -1,16 +1,88 @@
       * divides two numeric values
 000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID. fn.
+000000 PROGRAM-ID. fndiv.
 000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT DIVIDE-ERROR-FILE ASSIGN TO "DIVERR"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS DIVIDE-ERROR-STATUS.
+000000     SELECT INSTALLMENT-CONTROL-FILE ASSIGN TO "INSTCT"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS INSTALLMENT-CONTROL-STATUS.
+000000     SELECT INSTALLMENT-SCHEDULE-FILE ASSIGN TO "INSTSC"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS INSTALLMENT-SCHEDULE-STATUS.
+000000     SELECT TXLOG-FILE ASSIGN TO "TXLOGFL"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS TXLOG-STATUS.
+000000     SELECT INSTALLMENT-REPORT-FILE ASSIGN TO "DIVRPT"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS INSTALLMENT-REPORT-STATUS.
+000000     SELECT DIVIDE-MODE-FILE ASSIGN TO "DIVMODE"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS DIVIDE-MODE-STATUS.
+000000     SELECT PARM-CARD-FILE ASSIGN TO "DIVPARM"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS PARM-CARD-STATUS.
 000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  TXLOG-FILE.
+000000     COPY "txlogrec.cpy".
+000000 FD  INSTALLMENT-REPORT-FILE.
+000000     COPY "rpthdr.cpy".
+000000 01  INSTALLMENT-REPORT-LINE PIC X(80).
+000000 FD  DIVIDE-ERROR-FILE.
+000000 01  DIVIDE-ERROR-LINE PIC X(80).
+000000 FD  INSTALLMENT-CONTROL-FILE.
+000000 01  INSTALLMENT-CONTROL-RECORD.
+000000     05 ICTL-ACCT-NO          PIC 9(6).
+000000     05 ICTL-AMOUNT           PIC 9(7)V99.
+000000     05 ICTL-NUM-INSTALLMENTS PIC 9(2).
+000000 FD  INSTALLMENT-SCHEDULE-FILE.
+000000 01  INSTALLMENT-SCHEDULE-RECORD.
+000000     05 ISCH-ACCT-NO          PIC 9(6).
+000000     05 ISCH-INSTALLMENT-NO   PIC 9(2).
+000000     05 ISCH-INSTALLMENT-AMT  PIC 9(7)V99.
+000000 FD  DIVIDE-MODE-FILE.
+000000 01  DIVIDE-MODE-RECORD.
+000000     05 DIVIDE-MODE-CODE      PIC X(01).
+000000 FD  PARM-CARD-FILE.
+000000 01  PARM-CARD-RECORD.
+000000     05 PARM-I000 PIC S9(8).
+000000     05 PARM-I001 PIC S9(8).
 000000    WORKING-STORAGE SECTION.
 000000    01 I000 PIC S9(8) VALUE 16.
 000000    01 I001 PIC S9(8) VALUE 32.
 000000    01 IDIV PIC S9(8) VALUE 0.
 000000    01 IREM PIC S9(8) VALUE 0.
+000000    01 DIVIDE-ERROR-STATUS PIC X(2) VALUE '00'.
+000000    01 INSTALLMENT-CONTROL-STATUS PIC X(2) VALUE '00'.
+000000    01 INSTALLMENT-SCHEDULE-STATUS PIC X(2) VALUE '00'.
+000000    01 INSTALLMENT-CONTROL-EOF PIC X VALUE 'N'.
+000000       88 INSTALLMENT-CONTROL-EOF-YES VALUE 'Y'.
+000000    01 BASE-INSTALLMENT-AMT PIC 9(7)V99 VALUE ZERO.
+000000    01 LEFTOVER-AMT PIC 9(7)V99 VALUE ZERO.
+000000    01 INSTALLMENT-NO PIC 9(2) VALUE ZERO.
+000000    01 TXLOG-STATUS PIC X(2) VALUE '00'.
+000000    01 INSTALLMENT-REPORT-STATUS PIC X(2) VALUE '00'.
+000000    01 RPT-PAGE-NO PIC 9(3) VALUE ZERO.
+000000    01 RPT-LINE-COUNT PIC 9(2) VALUE ZERO.
+000000    01 RPT-LINES-PER-PAGE PIC 9(2) VALUE 10.
+000000    01 RPT-GRAND-TOTAL PIC 9(9)V99 VALUE ZERO.
+000000    01 DIVIDE-MODE-STATUS PIC X(2) VALUE '00'.
+000000    01 RUN-MODE-SW PIC X VALUE 'N'.
+000000       88 DRY-RUN-MODE VALUE 'V'.
+000000       88 NORMAL-RUN-MODE VALUE 'N'.
+000000    01 VALIDATION-ERRORS-FOUND PIC X VALUE 'N'.
+000000       88 VALIDATION-ERRORS-YES VALUE 'Y'.
+000000    01 INSTALLMENT-DIVIDE-ERROR-SW PIC X VALUE 'N'.
+000000       88 INSTALLMENT-DIVIDE-ERROR-YES VALUE 'Y'.
+000000    01 PARM-CARD-STATUS PIC X(2) VALUE '00'.
 000000 LINKAGE SECTION.
 000000*------------------------------------------------------------------------
 000000 PROCEDURE DIVISION.
+000000  PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT.
 000000  DISPLAY '----------------------------------------'
 000000*------------------------------------------------------------------------
 000000*MULTIPLY INT
@@ -18,8 +90,249 @@
 000000  DISPLAY ' I000: 'I000.
 000000  DISPLAY '/I001: 'I001.
 000000  DISPLAY '========================================'
-000000  DIVIDE I000 INTO I001 GIVING IDIV REMAINDER IREM.
+000000  DIVIDE I000 INTO I001 GIVING IDIV REMAINDER IREM
+000000      ON SIZE ERROR
+000000          PERFORM 8000-LOG-DIVIDE-ERROR
+000000  END-DIVIDE.
+000000  PERFORM 9500-LOG-TRANSACTION.
 000000  DISPLAY '=IDIV: 'IDIV.
 000000  DISPLAY '=IREM: 'IREM.
 000000  DISPLAY '----------------------------------------'
+000000  PERFORM 8400-DETERMINE-RUN-MODE THRU 8400-EXIT.
+000000  PERFORM 8500-PRORATE-INSTALLMENTS THRU 8500-EXIT.
 000000  EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*DRY-RUN / VALIDATE-ONLY MODE SELECTION
+000000*DIVIDE-MODE-FILE is an optional one-record control file holding a
+000000*single character, 'V' to run the installment pass as validation
+000000*only - checking INSTALLMENT-CONTROL-FILE for accounts that would
+000000*blow up the proration without writing a schedule, report or
+000000*transaction log entry - or 'N' (the default) for a normal run.
+000000*------------------------------------------------------------------------
+000000 8400-DETERMINE-RUN-MODE.
+000000     OPEN INPUT DIVIDE-MODE-FILE.
+000000     IF DIVIDE-MODE-STATUS NOT = '00'
+000000         GO TO 8400-EXIT
+000000     END-IF.
+000000     READ DIVIDE-MODE-FILE
+000000         AT END GO TO 8400-CLOSE
+000000     END-READ.
+000000     IF DIVIDE-MODE-CODE = 'V' OR DIVIDE-MODE-CODE = 'v'
+000000         MOVE 'V' TO RUN-MODE-SW
+000000     ELSE
+000000         MOVE 'N' TO RUN-MODE-SW
+000000     END-IF.
+000000 8400-CLOSE.
+000000     CLOSE DIVIDE-MODE-FILE.
+000000 8400-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*RUNTIME PARAMETER-CARD INPUT
+000000*Overrides the compiled-in I000/I001 sample values above with one
+000000*record read from DIVPARM, the way a JCL parm card would feed a
+000000*batch step at run time.  DIVPARM is optional - if it is not
+000000*present this run keeps the compiled-in values.
+000000*------------------------------------------------------------------------
+000000 0500-READ-PARM-CARD.
+000000     OPEN INPUT PARM-CARD-FILE.
+000000     IF PARM-CARD-STATUS NOT = '00'
+000000         GO TO 0500-EXIT
+000000     END-IF.
+000000     READ PARM-CARD-FILE
+000000         AT END GO TO 0500-CLOSE
+000000     END-READ.
+000000     MOVE PARM-I000 TO I000.
+000000     MOVE PARM-I001 TO I001.
+000000 0500-CLOSE.
+000000     CLOSE PARM-CARD-FILE.
+000000 0500-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*DIVIDE-BY-ZERO PROTECTION
+000000*DIVIDE I000 INTO I001 abends the job if I000 is zero unless it is
+000000*trapped.  ON SIZE ERROR catches that here and logs the bad input
+000000*record to DIVIDE-ERROR-FILE instead of letting it take down the
+000000*whole run.
+000000*------------------------------------------------------------------------
+000000 8000-LOG-DIVIDE-ERROR.
+000000     OPEN EXTEND DIVIDE-ERROR-FILE.
+000000     IF DIVIDE-ERROR-STATUS = '05' OR DIVIDE-ERROR-STATUS = '35'
+000000         OPEN OUTPUT DIVIDE-ERROR-FILE
+000000     END-IF.
+000000     MOVE SPACES TO DIVIDE-ERROR-LINE.
+000000     STRING 'DIVIDE BY ZERO - I000: ' I000 ' I001: ' I001
+000000         INTO DIVIDE-ERROR-LINE.
+000000     WRITE DIVIDE-ERROR-LINE.
+000000     CLOSE DIVIDE-ERROR-FILE.
+000000*------------------------------------------------------------------------
+000000*DIVIDE-BY-ZERO PROTECTION, PER-ACCOUNT PRORATION PATH
+000000*Same trap as 8000-LOG-DIVIDE-ERROR above, but for the real
+000000*ICTL-AMOUNT BY ICTL-NUM-INSTALLMENTS DIVIDE in
+000000*8700-SCHEDULE-ONE-ACCOUNT - a zero ICTL-NUM-INSTALLMENTS on a
+000000*live (non-dry-run) run abends there unless it is trapped here
+000000*the same way.
+000000*------------------------------------------------------------------------
+000000 8050-LOG-INSTALLMENT-DIVIDE-ERROR.
+000000     OPEN EXTEND DIVIDE-ERROR-FILE.
+000000     IF DIVIDE-ERROR-STATUS = '05' OR DIVIDE-ERROR-STATUS = '35'
+000000         OPEN OUTPUT DIVIDE-ERROR-FILE
+000000     END-IF.
+000000     MOVE SPACES TO DIVIDE-ERROR-LINE.
+000000     STRING 'DIVIDE BY ZERO - ACCT: ' ICTL-ACCT-NO
+000000         ' INSTALLMENTS: ' ICTL-NUM-INSTALLMENTS
+000000         INTO DIVIDE-ERROR-LINE.
+000000     WRITE DIVIDE-ERROR-LINE.
+000000     CLOSE DIVIDE-ERROR-FILE.
+000000*------------------------------------------------------------------------
+000000*INSTALLMENT-PRORATION MODE
+000000*Reads AMOUNT and NUM-INSTALLMENTS per account from
+000000*INSTALLMENT-CONTROL-FILE, DIVIDEs the amount evenly across the
+000000*installments and writes each one to INSTALLMENT-SCHEDULE-FILE,
+000000*with the leftover IREM-style remainder absorbed into the final
+000000*installment rather than simply displayed and discarded.
+000000*INSTALLMENT-CONTROL-FILE is optional - if it is not present this
+000000*run simply skips the proration pass.
+000000*------------------------------------------------------------------------
+000000 8500-PRORATE-INSTALLMENTS.
+000000     OPEN INPUT INSTALLMENT-CONTROL-FILE.
+000000     IF INSTALLMENT-CONTROL-STATUS NOT = '00'
+000000         DISPLAY 'INSTALLMENT-CONTROL-FILE NOT AVAILABLE - SKIP'
+000000         GO TO 8500-EXIT
+000000     END-IF.
+000000     IF DRY-RUN-MODE
+000000         DISPLAY 'DRY-RUN MODE - VALIDATING ONLY, NO OUTPUT'
+000000     ELSE
+000000         OPEN OUTPUT INSTALLMENT-SCHEDULE-FILE
+000000         OPEN OUTPUT INSTALLMENT-REPORT-FILE
+000000     END-IF.
+000000     PERFORM 8600-READ-INSTALLMENT-CTL.
+000000     PERFORM 8700-SCHEDULE-ONE-ACCOUNT
+000000         UNTIL INSTALLMENT-CONTROL-EOF-YES.
+000000     CLOSE INSTALLMENT-CONTROL-FILE.
+000000     IF DRY-RUN-MODE
+000000         IF VALIDATION-ERRORS-YES
+000000             DISPLAY 'DRY-RUN VALIDATION: FAILED'
+000000         ELSE
+000000             DISPLAY 'DRY-RUN VALIDATION: PASSED'
+000000         END-IF
+000000     ELSE
+000000         PERFORM 8950-WRITE-REPORT-FOOTER
+000000         CLOSE INSTALLMENT-SCHEDULE-FILE
+000000         CLOSE INSTALLMENT-REPORT-FILE
+000000     END-IF.
+000000 8500-EXIT.
+000000     EXIT.
+000000 8600-READ-INSTALLMENT-CTL.
+000000     READ INSTALLMENT-CONTROL-FILE
+000000         AT END SET INSTALLMENT-CONTROL-EOF-YES TO TRUE
+000000     END-READ.
+000000 8700-SCHEDULE-ONE-ACCOUNT.
+000000     IF DRY-RUN-MODE
+000000         PERFORM 8750-VALIDATE-ONE-ACCOUNT
+000000     ELSE
+000000         MOVE 'N' TO INSTALLMENT-DIVIDE-ERROR-SW
+000000         DIVIDE ICTL-AMOUNT BY ICTL-NUM-INSTALLMENTS
+000000             GIVING BASE-INSTALLMENT-AMT
+000000             REMAINDER LEFTOVER-AMT
+000000             ON SIZE ERROR
+000000                 MOVE 'Y' TO INSTALLMENT-DIVIDE-ERROR-SW
+000000                 PERFORM 8050-LOG-INSTALLMENT-DIVIDE-ERROR
+000000         END-DIVIDE
+000000         IF NOT INSTALLMENT-DIVIDE-ERROR-YES
+000000             MOVE 1 TO INSTALLMENT-NO
+000000             PERFORM 8800-WRITE-INSTALLMENT
+000000                 UNTIL INSTALLMENT-NO > ICTL-NUM-INSTALLMENTS
+000000         END-IF
+000000     END-IF.
+000000     PERFORM 8600-READ-INSTALLMENT-CTL.
+000000*------------------------------------------------------------------------
+000000*DRY-RUN ACCOUNT VALIDATION
+000000*Checks the same preconditions the normal DIVIDE above relies on -
+000000*a non-zero installment count and a non-zero amount - without
+000000*performing the DIVIDE or writing any schedule, report or log
+000000*output, so a bad control record is flagged before it reaches a
+000000*real run.
+000000*------------------------------------------------------------------------
+000000 8750-VALIDATE-ONE-ACCOUNT.
+000000     IF ICTL-NUM-INSTALLMENTS = ZERO
+000000         DISPLAY 'VALIDATION ERROR - ACCT ' ICTL-ACCT-NO
+000000             ' ZERO INSTALLMENTS'
+000000         SET VALIDATION-ERRORS-YES TO TRUE
+000000     ELSE
+000000         IF ICTL-AMOUNT = ZERO
+000000             DISPLAY 'VALIDATION ERROR - ACCT ' ICTL-ACCT-NO
+000000                 ' ZERO AMOUNT'
+000000             SET VALIDATION-ERRORS-YES TO TRUE
+000000         ELSE
+000000             DISPLAY 'VALIDATION OK - ACCT ' ICTL-ACCT-NO
+000000         END-IF
+000000     END-IF.
+000000 8800-WRITE-INSTALLMENT.
+000000     MOVE ICTL-ACCT-NO TO ISCH-ACCT-NO.
+000000     MOVE INSTALLMENT-NO TO ISCH-INSTALLMENT-NO.
+000000     IF INSTALLMENT-NO = ICTL-NUM-INSTALLMENTS
+000000         ADD BASE-INSTALLMENT-AMT LEFTOVER-AMT
+000000             GIVING ISCH-INSTALLMENT-AMT
+000000     ELSE
+000000         MOVE BASE-INSTALLMENT-AMT TO ISCH-INSTALLMENT-AMT
+000000     END-IF.
+000000     WRITE INSTALLMENT-SCHEDULE-RECORD.
+000000     ADD ISCH-INSTALLMENT-AMT TO RPT-GRAND-TOTAL.
+000000     ADD 1 TO INSTALLMENT-NO.
+000000     IF RPT-LINE-COUNT = ZERO
+000000         OR RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+000000         PERFORM 8900-WRITE-REPORT-HEADER
+000000     END-IF.
+000000     MOVE SPACES TO INSTALLMENT-REPORT-LINE.
+000000     STRING 'ACCT: ' ISCH-ACCT-NO
+000000         ' INSTALLMENT: ' ISCH-INSTALLMENT-NO
+000000         ' AMOUNT: ' ISCH-INSTALLMENT-AMT
+000000         INTO INSTALLMENT-REPORT-LINE.
+000000     WRITE INSTALLMENT-REPORT-LINE.
+000000     ADD 1 TO RPT-LINE-COUNT.
+000000*------------------------------------------------------------------------
+000000*PAGINATED REPORT HEADER
+000000*Starts a new page of the installment schedule report whenever the
+000000*current page fills up to RPT-LINES-PER-PAGE detail lines, using
+000000*the fn family's shared REPORT-HEADER-LINE copybook, the same one
+000000*SUBTRACT's netting report and MULTIPLY's extended-price report
+000000*use, so DIVRPT reads as a conventional paged report instead of
+000000*one long unbroken listing.
+000000*------------------------------------------------------------------------
+000000 8900-WRITE-REPORT-HEADER.
+000000     ADD 1 TO RPT-PAGE-NO.
+000000     MOVE ZERO TO RPT-LINE-COUNT.
+000000     MOVE 'INSTALLMENT SCHEDULE' TO RPTHDR-TITLE.
+000000     MOVE RPT-PAGE-NO TO RPTHDR-PAGE-NO.
+000000     WRITE REPORT-HEADER-LINE.
+000000     MOVE SPACES TO INSTALLMENT-REPORT-LINE.
+000000     MOVE 'ACCT NO   INSTALLMENT  AMOUNT'
+000000         TO INSTALLMENT-REPORT-LINE.
+000000     WRITE INSTALLMENT-REPORT-LINE.
+000000*------------------------------------------------------------------------
+000000*TOTALS FOOTER
+000000*Writes the grand total of every installment amount scheduled this
+000000*run as the last line of DIVRPT, so the report a clerk staples into
+000000*the batch run's output ties out to a single printed total instead
+000000*of stopping at the last detail line.
+000000*------------------------------------------------------------------------
+000000 8950-WRITE-REPORT-FOOTER.
+000000     MOVE SPACES TO INSTALLMENT-REPORT-LINE.
+000000     STRING 'GRAND TOTAL: ' RPT-GRAND-TOTAL
+000000         INTO INSTALLMENT-REPORT-LINE.
+000000     WRITE INSTALLMENT-REPORT-LINE.
+000000*------------------------------------------------------------------------
+000000*PERSISTENT TRANSACTION LOG
+000000*Appends one TXLOG-RECORD per DIVIDE performed above, to TXLOGFL,
+000000*shared with the rest of the fn family via the TXLOGREC copybook.
+000000*------------------------------------------------------------------------
+000000 9500-LOG-TRANSACTION.
+000000     OPEN EXTEND TXLOG-FILE.
+000000     IF TXLOG-STATUS = '05' OR TXLOG-STATUS = '35'
+000000         OPEN OUTPUT TXLOG-FILE
+000000     END-IF.
+000000     MOVE 'FNDIV   ' TO TXLOG-PROGRAM.
+000000     MOVE 'DIVIDE    ' TO TXLOG-OPERATION.
+000000     MOVE IDIV TO TXLOG-RESULT.
+000000     WRITE TXLOG-RECORD.
+000000     CLOSE TXLOG-FILE.
