@@ -1,52 +1,363 @@
       * subtracts two or more numbers
-      * note SUBTRACT A B FROM C D means 
+      * note SUBTRACT A B FROM C D means
       * 	(A+B)-(C+D)
 000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID. fn.
+000000 PROGRAM-ID. fnsub.
 000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT DEBITS-FILE ASSIGN TO "DEBITS"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS DEBITS-STATUS.
+000000     SELECT CREDITS-FILE ASSIGN TO "CREDITS"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS CREDITS-STATUS.
+000000     SELECT NET-POSITION-FILE ASSIGN TO "NETPOS"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS NET-POSITION-STATUS.
+000000     SELECT TXLOG-FILE ASSIGN TO "TXLOGFL"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS TXLOG-STATUS.
+000000     SELECT RECON-TOTAL-FILE ASSIGN TO "SUBRECN"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS RECON-TOTAL-STATUS.
+000000     SELECT TRANS-FILE ASSIGN TO "TRANSFL"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS TRANS-FILE-STATUS.
+000000     SELECT NET-POSITION-REPORT-FILE ASSIGN TO "NETRPT"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS NET-RPT-STATUS.
+000000     SELECT PARM-CARD-FILE ASSIGN TO "SUBPARM"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS PARM-CARD-STATUS.
+000000     SELECT OP-RESULT-REPORT-FILE ASSIGN TO "SUBOPRPT"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS OP-RESULT-RPT-STATUS.
 000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  TXLOG-FILE.
+000000     COPY "txlogrec.cpy".
+000000 FD  RECON-TOTAL-FILE.
+000000 01  RECON-TOTAL-RECORD.
+000000     05 RECON-REC-COUNT PIC 9(5).
+000000     05 RECON-TOTAL     PIC S9(9).
+000000     05 RECON-I000      PIC S9(4).
+000000     05 RECON-I001      PIC S9(4).
+000000     05 RECON-I002      PIC S9(4).
+000000     05 RECON-I003      PIC S9(4).
+000000     05 RECON-I004      PIC S9(4).
+000000 FD  TRANS-FILE.
+000000     COPY "transrec.cpy".
+000000 FD  NET-POSITION-REPORT-FILE.
+000000     COPY "rpthdr.cpy".
+000000 01  NET-RPT-DETAIL-LINE PIC X(80).
+000000 FD  DEBITS-FILE.
+000000 01  DEBIT-RECORD.
+000000     05 DEBIT-ACCT-NO PIC 9(6).
+000000     05 DEBIT-AMOUNT  PIC S9(7).
+000000 FD  CREDITS-FILE.
+000000 01  CREDIT-RECORD.
+000000     05 CREDIT-ACCT-NO PIC 9(6).
+000000     05 CREDIT-AMOUNT  PIC S9(7).
+000000 FD  NET-POSITION-FILE.
+000000 01  NET-POSITION-RECORD.
+000000     05 NET-ACCT-NO PIC 9(6).
+000000     05 NET-AMOUNT  PIC S9(7).
+000000 FD  PARM-CARD-FILE.
+000000 01  PARM-CARD-RECORD.
+000000     05 PARM-I000 PIC S9(2).
+000000     05 PARM-I001 PIC S9(2).
+000000     05 PARM-I002 PIC S9(2).
+000000     05 PARM-I003 PIC S9(2).
+000000     05 PARM-I004 PIC S9(2).
+000000 FD  OP-RESULT-REPORT-FILE.
+000000     COPY "opresult.cpy".
 000000    WORKING-STORAGE SECTION.
-000000    01 I000 PIC S9(2) VALUE 1.
-000000    01 I001 PIC S9(2) VALUE 2.
-000000    01 I002 PIC S9(2) VALUE 3.
-000000    01 I003 PIC S9(2) VALUE 4.
-000000    01 I004 PIC S9(2) VALUE 5.
-000000    01 ISUB PIC S9(3) VALUE 0.
+000000    01 DEBITS-STATUS PIC X(2) VALUE '00'.
+000000    01 CREDITS-STATUS PIC X(2) VALUE '00'.
+000000    01 NET-POSITION-STATUS PIC X(2) VALUE '00'.
+000000    01 NETTING-EOF PIC X VALUE 'N'.
+000000       88 NETTING-EOF-YES VALUE 'Y'.
+000000    01 ISUB PIC S9(7) VALUE 0.
+000000    01 TXLOG-STATUS PIC X(2) VALUE '00'.
+000000    01 RECON-TOTAL-STATUS PIC X(2) VALUE '00'.
+000000    01 SUB-REC-COUNT PIC 9(5) VALUE ZERO.
+000000    01 SUB-TOTAL PIC S9(9) VALUE ZERO.
+000000    01 TRANS-FILE-STATUS PIC X(2) VALUE '00'.
+000000    01 TRANS-EOF PIC X VALUE 'N'.
+000000       88 TRANS-EOF-YES VALUE 'Y'.
+000000    01 NET-RPT-STATUS PIC X(2) VALUE '00'.
+000000    01 NET-RPT-PAGE-NO PIC 9(3) VALUE ZERO.
+000000    01 NET-RPT-LINE-COUNT PIC 9(2) VALUE ZERO.
+000000    01 NET-RPT-LINES-PER-PAGE PIC 9(2) VALUE 10.
+000000    01 PARM-CARD-STATUS PIC X(2) VALUE '00'.
+000000    01 OP-RESULT-RPT-STATUS PIC X(2) VALUE '00'.
+000000    01 OP-RESULT-GRAND-TOTAL-WS PIC S9(9) VALUE ZERO.
 000000 LINKAGE SECTION.
 000000*------------------------------------------------------------------------
 000000 PROCEDURE DIVISION.
+000000  PERFORM 0100-INITIALIZE-OPERANDS THRU 0100-EXIT.
+000000  PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT.
+000000  PERFORM 9700-OPEN-OP-RESULT-REPORT THRU 9700-EXIT.
 000000  DISPLAY '----------------------------------------'
 000000*------------------------------------------------------------------------
 000000*SUBTRACT INT
 000000*------------------------------------------------------------------------
-000000  DISPLAY ' I000: 'I000.
-000000  DISPLAY '-I001: 'I001.
+000000  DISPLAY ' I000: 'TRAN-I000.
+000000  DISPLAY '-I001: 'TRAN-I001.
 000000  DISPLAY '========================================'
-000000  SUBTRACT I000 FROM I001 GIVING ISUB.
+000000  SUBTRACT TRAN-I000 FROM TRAN-I001 GIVING ISUB.
 000000  DISPLAY '=ISUB: 'ISUB.
+000000  PERFORM 9000-CHECK-NEGATIVE-BALANCE.
+000000  PERFORM 9500-LOG-TRANSACTION.
+000000  PERFORM 9710-WRITE-OP-RESULT-LINE.
 000000  DISPLAY '----------------------------------------'
-000000  DISPLAY ' I000: 'I000.
-000000  DISPLAY '-I001: 'I001.
-000000  DISPLAY '-I002: 'I002.
+000000  DISPLAY ' I000: 'TRAN-I000.
+000000  DISPLAY '-I001: 'TRAN-I001.
+000000  DISPLAY '-I002: 'TRAN-I002.
 000000  DISPLAY '========================================'
-000000  SUBTRACT I000 I001 FROM I002 GIVING ISUB.
+000000  SUBTRACT TRAN-I000 TRAN-I001 FROM TRAN-I002 GIVING ISUB.
 000000  DISPLAY '=ISUB: 'ISUB.
+000000  PERFORM 9000-CHECK-NEGATIVE-BALANCE.
+000000  PERFORM 9500-LOG-TRANSACTION.
+000000  PERFORM 9710-WRITE-OP-RESULT-LINE.
 000000  DISPLAY '----------------------------------------'
-000000  DISPLAY ' I000: 'I000.
-000000  DISPLAY '-I001: 'I001.
-000000  DISPLAY '-I002: 'I002.
-000000  DISPLAY '-I003: 'I003.
+000000  DISPLAY ' I000: 'TRAN-I000.
+000000  DISPLAY '-I001: 'TRAN-I001.
+000000  DISPLAY '-I002: 'TRAN-I002.
+000000  DISPLAY '-I003: 'TRAN-I003.
 000000  DISPLAY '========================================'
-000000  SUBTRACT I000 I001 I002 FROM I003 GIVING ISUB.
+000000  SUBTRACT TRAN-I000 TRAN-I001 TRAN-I002 FROM TRAN-I003
+000000      GIVING ISUB.
 000000  DISPLAY '=ISUB: 'ISUB.
+000000  PERFORM 9000-CHECK-NEGATIVE-BALANCE.
+000000  PERFORM 9500-LOG-TRANSACTION.
+000000  PERFORM 9710-WRITE-OP-RESULT-LINE.
 000000  DISPLAY '----------------------------------------'
-000000  DISPLAY ' I000: 'I000.
-000000  DISPLAY '-I001: 'I001.
-000000  DISPLAY '-I002: 'I002.
-000000  DISPLAY '-I003: 'I003.
-000000  DISPLAY '-I004: 'I004.
+000000  DISPLAY ' I000: 'TRAN-I000.
+000000  DISPLAY '-I001: 'TRAN-I001.
+000000  DISPLAY '-I002: 'TRAN-I002.
+000000  DISPLAY '-I003: 'TRAN-I003.
+000000  DISPLAY '-I004: 'TRAN-I004.
 000000  DISPLAY '========================================'
-000000  SUBTRACT I000 I001 I002 I003 FROM I004 GIVING ISUB.
+000000  SUBTRACT TRAN-I000 TRAN-I001 TRAN-I002 TRAN-I003 FROM TRAN-I004
+000000      GIVING ISUB.
 000000  DISPLAY '=ISUB: 'ISUB.
+000000  PERFORM 9000-CHECK-NEGATIVE-BALANCE.
+000000  PERFORM 9500-LOG-TRANSACTION.
+000000  PERFORM 9710-WRITE-OP-RESULT-LINE.
 000000  DISPLAY '----------------------------------------'
+000000  PERFORM 5000-NET-DEBITS-AND-CREDITS THRU 5000-EXIT.
+000000  PERFORM 6000-PROCESS-TRANS-FILE THRU 6000-EXIT.
+000000  PERFORM 9600-WRITE-RECON-TOTAL.
+000000  PERFORM 9720-WRITE-OP-RESULT-FOOTER THRU 9720-EXIT.
 000000  EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*COMPILED-IN SAMPLE VALUES
+000000*TRAN-I000 through TRAN-I004 are the TRANSACTION-OPERANDS view of the
+000000*shared TRANSACTION-RECORD copybook (see transrec.cpy) rather than a
+000000*separate hand-rolled set of fields, so the same storage carries the
+000000*compiled-in sample operands set here, a parm-card override, and a
+000000*TRANSFL-fed record without ever copying values between three
+000000*different field sets.
+000000*------------------------------------------------------------------------
+000000 0100-INITIALIZE-OPERANDS.
+000000     MOVE 1 TO TRAN-I000.
+000000     MOVE 2 TO TRAN-I001.
+000000     MOVE 3 TO TRAN-I002.
+000000     MOVE 4 TO TRAN-I003.
+000000     MOVE 5 TO TRAN-I004.
+000000 0100-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*RUNTIME PARAMETER-CARD INPUT
+000000*Overrides the compiled-in I000 through I004 sample values above
+000000*with one record read from SUBPARM, the way a JCL parm card would
+000000*feed a batch step at run time.  SUBPARM is optional - if it is
+000000*not present this run keeps the compiled-in values.
+000000*------------------------------------------------------------------------
+000000 0500-READ-PARM-CARD.
+000000     OPEN INPUT PARM-CARD-FILE.
+000000     IF PARM-CARD-STATUS NOT = '00'
+000000         GO TO 0500-EXIT
+000000     END-IF.
+000000     READ PARM-CARD-FILE
+000000         AT END GO TO 0500-CLOSE
+000000     END-READ.
+000000     MOVE PARM-I000 TO TRAN-I000.
+000000     MOVE PARM-I001 TO TRAN-I001.
+000000     MOVE PARM-I002 TO TRAN-I002.
+000000     MOVE PARM-I003 TO TRAN-I003.
+000000     MOVE PARM-I004 TO TRAN-I004.
+000000 0500-CLOSE.
+000000     CLOSE PARM-CARD-FILE.
+000000 0500-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*FILE-DRIVEN OPERAND FEED
+000000*Reads I000 through I004 from TRANS-FILE via the TRANSACTION-RECORD
+000000*copybook shared with ADD, one set of five daily transaction
+000000*amounts per record, so the SUBTRACT chain can run against the
+000000*real batch instead of the compiled-in sample values above.
+000000*TRANS-FILE is optional - if it is not present this run simply
+000000*skips the file-driven pass.
+000000*------------------------------------------------------------------------
+000000 6000-PROCESS-TRANS-FILE.
+000000     OPEN INPUT TRANS-FILE.
+000000     IF TRANS-FILE-STATUS NOT = '00'
+000000         DISPLAY 'TRANS-FILE NOT AVAILABLE - SKIP FILE SUBTRACT'
+000000         GO TO 6000-EXIT
+000000     END-IF.
+000000     PERFORM 6100-READ-TRANS-FILE.
+000000     PERFORM 6200-SUBTRACT-TRANS-RECORD UNTIL TRANS-EOF-YES.
+000000     CLOSE TRANS-FILE.
+000000 6000-EXIT.
+000000     EXIT.
+000000 6100-READ-TRANS-FILE.
+000000     READ TRANS-FILE
+000000         AT END SET TRANS-EOF-YES TO TRUE
+000000     END-READ.
+000000 6200-SUBTRACT-TRANS-RECORD.
+000000     SUBTRACT TRAN-I000 TRAN-I001 TRAN-I002 TRAN-I003
+000000         FROM TRAN-I004 GIVING ISUB.
+000000     DISPLAY '=ISUB (FILE): 'ISUB.
+000000     PERFORM 9000-CHECK-NEGATIVE-BALANCE.
+000000     PERFORM 9500-LOG-TRANSACTION.
+000000     PERFORM 9710-WRITE-OP-RESULT-LINE.
+000000     PERFORM 6100-READ-TRANS-FILE.
+000000*------------------------------------------------------------------------
+000000*TWO-FILE NETTING MODE
+000000*Reads DEBITS-FILE and CREDITS-FILE in parallel, one account per
+000000*record pair, and nets each account with the same
+000000*SUBTRACT...FROM...GIVING pattern used above, writing the result to
+000000*NET-POSITION-FILE.  Both files are optional - if either is not
+000000*present this run simply skips the netting pass.
+000000*------------------------------------------------------------------------
+000000 5000-NET-DEBITS-AND-CREDITS.
+000000     OPEN INPUT DEBITS-FILE.
+000000     OPEN INPUT CREDITS-FILE.
+000000     IF DEBITS-STATUS NOT = '00' OR CREDITS-STATUS NOT = '00'
+000000         DISPLAY 'DEBITS/CREDITS FILE NOT AVAILABLE - SKIP NET'
+000000         GO TO 5000-EXIT
+000000     END-IF.
+000000     OPEN OUTPUT NET-POSITION-FILE.
+000000     OPEN OUTPUT NET-POSITION-REPORT-FILE.
+000000     PERFORM 5100-READ-NETTING-PAIR.
+000000     PERFORM 5200-NET-ONE-ACCOUNT UNTIL NETTING-EOF-YES.
+000000     CLOSE DEBITS-FILE.
+000000     CLOSE CREDITS-FILE.
+000000     CLOSE NET-POSITION-FILE.
+000000     CLOSE NET-POSITION-REPORT-FILE.
+000000 5000-EXIT.
+000000     EXIT.
+000000 5100-READ-NETTING-PAIR.
+000000     READ DEBITS-FILE
+000000         AT END SET NETTING-EOF-YES TO TRUE
+000000     END-READ.
+000000     IF NOT NETTING-EOF-YES
+000000         READ CREDITS-FILE
+000000             AT END SET NETTING-EOF-YES TO TRUE
+000000         END-READ
+000000     END-IF.
+000000 5200-NET-ONE-ACCOUNT.
+000000     MOVE DEBIT-ACCT-NO TO NET-ACCT-NO.
+000000     SUBTRACT DEBIT-AMOUNT FROM CREDIT-AMOUNT GIVING NET-AMOUNT.
+000000     DISPLAY 'NET ACCOUNT ' NET-ACCT-NO ': ' NET-AMOUNT.
+000000     WRITE NET-POSITION-RECORD.
+000000     IF NET-RPT-LINE-COUNT = ZERO
+000000         OR NET-RPT-LINE-COUNT >= NET-RPT-LINES-PER-PAGE
+000000         PERFORM 5300-WRITE-REPORT-HEADER
+000000     END-IF.
+000000     MOVE SPACES TO NET-RPT-DETAIL-LINE.
+000000     STRING 'ACCT: ' NET-ACCT-NO ' NET AMOUNT: ' NET-AMOUNT
+000000         INTO NET-RPT-DETAIL-LINE.
+000000     WRITE NET-RPT-DETAIL-LINE.
+000000     ADD 1 TO NET-RPT-LINE-COUNT.
+000000     PERFORM 5100-READ-NETTING-PAIR.
+000000*------------------------------------------------------------------------
+000000*PAGINATED REPORT HEADER
+000000*Starts a new page of the netting report using the fn family's
+000000*shared REPORT-HEADER-LINE copybook, the same one MULTIPLY's
+000000*extended-price report uses.
+000000*------------------------------------------------------------------------
+000000 5300-WRITE-REPORT-HEADER.
+000000     ADD 1 TO NET-RPT-PAGE-NO.
+000000     MOVE ZERO TO NET-RPT-LINE-COUNT.
+000000     MOVE 'NET POSITION REPORT' TO RPTHDR-TITLE.
+000000     MOVE NET-RPT-PAGE-NO TO RPTHDR-PAGE-NO.
+000000     WRITE REPORT-HEADER-LINE.
+000000*------------------------------------------------------------------------
+000000*NEGATIVE-BALANCE CHECK
+000000*Flags any SUBTRACT...GIVING ISUB result that goes negative, since
+000000*a negative ISUB matters for account-balance processing and would
+000000*otherwise pass through silently.
+000000*------------------------------------------------------------------------
+000000 9000-CHECK-NEGATIVE-BALANCE.
+000000     IF ISUB < 0
+000000         DISPLAY '*** EXCEPTION: NEGATIVE BALANCE - ISUB: ' ISUB
+000000     END-IF.
+000000*------------------------------------------------------------------------
+000000*PERSISTENT TRANSACTION LOG
+000000*Appends one TXLOG-RECORD per SUBTRACT performed above, to
+000000*TXLOGFL, shared with the rest of the fn family via the TXLOGREC
+000000*copybook.
+000000*------------------------------------------------------------------------
+000000 9500-LOG-TRANSACTION.
+000000     OPEN EXTEND TXLOG-FILE.
+000000     IF TXLOG-STATUS = '05' OR TXLOG-STATUS = '35'
+000000         OPEN OUTPUT TXLOG-FILE
+000000     END-IF.
+000000     MOVE 'FNSUB   ' TO TXLOG-PROGRAM.
+000000     MOVE 'SUBTRACT  ' TO TXLOG-OPERATION.
+000000     MOVE ISUB TO TXLOG-RESULT.
+000000     WRITE TXLOG-RECORD.
+000000     CLOSE TXLOG-FILE.
+000000     ADD 1 TO SUB-REC-COUNT.
+000000     ADD ISUB TO SUB-TOTAL.
+000000*------------------------------------------------------------------------
+000000*RECONCILIATION TOTAL
+000000*Writes the accumulated SUBTRACT record count and total, plus the
+000000*raw I000 through I004 operands this run ended up using, as one
+000000*plain numeric record on SUBRECN.  RECONADSB compares these
+000000*operands against the ADD side's own copy field-for-field - the
+000000*SUBTRACT total is a running net and the ADD total is a running
+000000*sum and the two have no common invariant to diff, but the same
+000000*five operands feeding both jobs do.
+000000*------------------------------------------------------------------------
+000000 9600-WRITE-RECON-TOTAL.
+000000     OPEN OUTPUT RECON-TOTAL-FILE.
+000000     MOVE SUB-REC-COUNT TO RECON-REC-COUNT.
+000000     MOVE SUB-TOTAL TO RECON-TOTAL.
+000000     MOVE TRAN-I000 TO RECON-I000.
+000000     MOVE TRAN-I001 TO RECON-I001.
+000000     MOVE TRAN-I002 TO RECON-I002.
+000000     MOVE TRAN-I003 TO RECON-I003.
+000000     MOVE TRAN-I004 TO RECON-I004.
+000000     WRITE RECON-TOTAL-RECORD.
+000000     CLOSE RECON-TOTAL-FILE.
+000000*------------------------------------------------------------------------
+000000*OPERAND/OPERATOR/RESULT REPORT
+000000*Replaces the bespoke '=ISUB:' DISPLAY format with the shared
+000000*OPRESULT report copybook's title, column headings, one detail
+000000*line per SUBTRACT...GIVING ISUB, and a grand-total footer.
+000000*------------------------------------------------------------------------
+000000 9700-OPEN-OP-RESULT-REPORT.
+000000     OPEN OUTPUT OP-RESULT-REPORT-FILE.
+000000     MOVE 'SUBTRACT RESULT REPORT' TO OP-RESULT-TITLE.
+000000     WRITE OP-RESULT-TITLE-LINE.
+000000     WRITE OP-RESULT-HEADING-LINE.
+000000 9700-EXIT.
+000000     EXIT.
+000000 9710-WRITE-OP-RESULT-LINE.
+000000     MOVE SPACES TO OP-RESULT-OPERANDS.
+000000     STRING TRAN-I000 '..' TRAN-I004 INTO OP-RESULT-OPERANDS.
+000000     MOVE 'SUBTRACT' TO OP-RESULT-OPERATOR.
+000000     MOVE ISUB TO OP-RESULT-VALUE.
+000000     WRITE OP-RESULT-DETAIL-LINE.
+000000     ADD ISUB TO OP-RESULT-GRAND-TOTAL-WS.
+000000 9720-WRITE-OP-RESULT-FOOTER.
+000000     MOVE OP-RESULT-GRAND-TOTAL-WS TO OP-RESULT-GRAND-TOTAL.
+000000     WRITE OP-RESULT-TOTAL-LINE.
+000000     CLOSE OP-RESULT-REPORT-FILE.
+000000 9720-EXIT.
+000000     EXIT.
