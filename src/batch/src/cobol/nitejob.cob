@@ -0,0 +1,170 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. nitejob.
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT CHECKPOINT-FILE ASSIGN TO "NITECKP"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS CHECKPOINT-STATUS.
+000000     SELECT NITE-PARM-FILE ASSIGN TO "NITEPARM"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS NITE-PARM-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  CHECKPOINT-FILE.
+000000     COPY "chkptrec.cpy".
+000000 FD  NITE-PARM-FILE.
+000000 01  NITE-PARM-RECORD.
+000000     05 NITE-PARM-RESTART PIC X(1).
+000000    WORKING-STORAGE SECTION.
+000000    01 CHECKPOINT-STATUS PIC X(2) VALUE '00'.
+000000    01 CHECKPOINT-EOF PIC X VALUE 'N'.
+000000        88 CHECKPOINT-EOF-YES VALUE 'Y'.
+000000    01 LAST-COMPLETED-STEP PIC 9(3) VALUE 0.
+000000    01 NITE-PARM-STATUS PIC X(2) VALUE '00'.
+000000    01 COLD-START-SWITCH PIC X VALUE 'Y'.
+000000        88 COLD-START-YES VALUE 'Y'.
+000000 LINKAGE SECTION.
+000000*------------------------------------------------------------------------
+000000*NIGHTLY JOB STREAM
+000000*Runs the fn family of jobs (add, subtract, multiply, divide,
+000000*compute) back to back in the same sequence they would run as
+000000*steps of an overnight batch cycle.  Each step's completion is
+000000*checkpointed to NITECKP via the shared CHECKPOINT-RECORD layout,
+000000*so a restarted run can skip the steps that already finished
+000000*instead of redoing the whole stream from step 010.
+000000*NITEPARM, an optional one-character parm card, tells this run
+000000*whether it is an abend restart or a fresh nightly cycle: 'R'
+000000*means restart - read NITECKP and resume where the last run left
+000000*off - while a missing NITEPARM, or any value other than 'R',
+000000*means a normal cold start, which clears NITECKP before step 010
+000000*so STEP 060's checkpoint from the prior cycle cannot short-
+000000*circuit this one.
+000000*------------------------------------------------------------------------
+000000 PROCEDURE DIVISION.
+000000 0000-MAINLINE.
+000000     PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT.
+000000     IF COLD-START-YES
+000000         PERFORM 1500-RESET-CHECKPOINT THRU 1500-EXIT
+000000     ELSE
+000000         PERFORM 1000-DETERMINE-RESTART-POINT THRU 1000-EXIT
+000000     END-IF.
+000000     DISPLAY '=========================================='.
+000000     DISPLAY 'NITEJOB: NIGHTLY JOB STREAM STARTING'.
+000000     DISPLAY '=========================================='.
+000000     IF LAST-COMPLETED-STEP < 10
+000000         DISPLAY 'STEP 010 - FNADD'
+000000         CALL 'fnadd'
+000000         MOVE 10 TO LAST-COMPLETED-STEP
+000000         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+000000     END-IF.
+000000     IF LAST-COMPLETED-STEP < 20
+000000         DISPLAY 'STEP 020 - FNSUB'
+000000         CALL 'fnsub'
+000000         MOVE 20 TO LAST-COMPLETED-STEP
+000000         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+000000     END-IF.
+000000     IF LAST-COMPLETED-STEP < 30
+000000         DISPLAY 'STEP 030 - FNMUL'
+000000         CALL 'fnmul'
+000000         MOVE 30 TO LAST-COMPLETED-STEP
+000000         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+000000     END-IF.
+000000     IF LAST-COMPLETED-STEP < 40
+000000         DISPLAY 'STEP 040 - FNDIV'
+000000         CALL 'fndiv'
+000000         MOVE 40 TO LAST-COMPLETED-STEP
+000000         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+000000     END-IF.
+000000     IF LAST-COMPLETED-STEP < 50
+000000         DISPLAY 'STEP 050 - FNCMP'
+000000         CALL 'fncmp'
+000000         MOVE 50 TO LAST-COMPLETED-STEP
+000000         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+000000     END-IF.
+000000     DISPLAY 'STEP 060 - DIGESTFN'.
+000000     CALL 'digestfn'.
+000000     MOVE 60 TO LAST-COMPLETED-STEP.
+000000     PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT.
+000000     DISPLAY '=========================================='.
+000000     DISPLAY 'NITEJOB: NIGHTLY JOB STREAM COMPLETE'.
+000000     DISPLAY '=========================================='.
+000000     EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*RUN-MODE PARAMETER CARD
+000000*Reads the one-character restart indicator from NITEPARM, the way
+000000*a JCL parm card would feed a batch step at run time.  NITEPARM is
+000000*optional - if it is not present this run defaults to a cold
+000000*start.
+000000*------------------------------------------------------------------------
+000000 0500-READ-PARM-CARD.
+000000     MOVE 'Y' TO COLD-START-SWITCH.
+000000     OPEN INPUT NITE-PARM-FILE.
+000000     IF NITE-PARM-STATUS NOT = '00'
+000000         GO TO 0500-EXIT
+000000     END-IF.
+000000     READ NITE-PARM-FILE
+000000         AT END GO TO 0500-CLOSE
+000000     END-READ.
+000000     IF NITE-PARM-RESTART = 'R'
+000000         MOVE 'N' TO COLD-START-SWITCH
+000000     END-IF.
+000000 0500-CLOSE.
+000000     CLOSE NITE-PARM-FILE.
+000000 0500-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*COLD-START CHECKPOINT RESET
+000000*Truncates NITECKP at the start of a normal (non-restart) run, so
+000000*STEP 060's checkpoint record from the previous nightly cycle
+000000*cannot be mistaken for this cycle's progress.  LAST-COMPLETED-
+000000*STEP is left at its initial value of zero, so every step below
+000000*runs.
+000000*------------------------------------------------------------------------
+000000 1500-RESET-CHECKPOINT.
+000000     OPEN OUTPUT CHECKPOINT-FILE.
+000000     CLOSE CHECKPOINT-FILE.
+000000 1500-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*RESTART-POINT DETERMINATION
+000000*Scans whatever checkpoint records already exist from a prior,
+000000*interrupted run and picks up the highest completed step number,
+000000*so steps that already ran successfully are not repeated.
+000000*------------------------------------------------------------------------
+000000 1000-DETERMINE-RESTART-POINT.
+000000     OPEN INPUT CHECKPOINT-FILE.
+000000     IF CHECKPOINT-STATUS NOT = '00'
+000000         GO TO 1000-EXIT
+000000     END-IF.
+000000     PERFORM 1100-READ-CHECKPOINT.
+000000     PERFORM 1200-SCAN-CHECKPOINT UNTIL CHECKPOINT-EOF-YES.
+000000     CLOSE CHECKPOINT-FILE.
+000000 1000-EXIT.
+000000     EXIT.
+000000 1100-READ-CHECKPOINT.
+000000     READ CHECKPOINT-FILE
+000000         AT END SET CHECKPOINT-EOF-YES TO TRUE
+000000     END-READ.
+000000 1200-SCAN-CHECKPOINT.
+000000     IF CHKPT-COMPLETE AND CHKPT-STEP-NO > LAST-COMPLETED-STEP
+000000         MOVE CHKPT-STEP-NO TO LAST-COMPLETED-STEP
+000000     END-IF.
+000000     PERFORM 1100-READ-CHECKPOINT.
+000000*------------------------------------------------------------------------
+000000*CHECKPOINT WRITER
+000000*Appends one completed-step record; NITECKP is created on the
+000000*first write of a fresh run.
+000000*------------------------------------------------------------------------
+000000 8000-WRITE-CHECKPOINT.
+000000     OPEN EXTEND CHECKPOINT-FILE.
+000000     IF CHECKPOINT-STATUS = '05' OR CHECKPOINT-STATUS = '35'
+000000         OPEN OUTPUT CHECKPOINT-FILE
+000000     END-IF.
+000000     MOVE 'NITEJOB ' TO CHKPT-JOB-NAME.
+000000     MOVE LAST-COMPLETED-STEP TO CHKPT-STEP-NO.
+000000     SET CHKPT-COMPLETE TO TRUE.
+000000     WRITE CHECKPOINT-RECORD.
+000000     CLOSE CHECKPOINT-FILE.
+000000 8000-EXIT.
+000000     EXIT.
