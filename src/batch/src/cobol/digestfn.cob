@@ -0,0 +1,88 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. digestfn.
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT TXLOG-FILE ASSIGN TO "TXLOGFL"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS TXLOG-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  TXLOG-FILE.
+000000     COPY "txlogrec.cpy".
+000000    WORKING-STORAGE SECTION.
+000000    01 TXLOG-STATUS PIC X(2) VALUE '00'.
+000000    01 TXLOG-EOF PIC X VALUE 'N'.
+000000        88 TXLOG-EOF-YES VALUE 'Y'.
+000000    01 DIGEST-TABLE.
+000000        05 DIGEST-ENTRY OCCURS 5 TIMES.
+000000            10 DIGEST-PROGRAM    PIC X(8).
+000000            10 DIGEST-COUNT      PIC 9(5) VALUE ZERO.
+000000            10 DIGEST-TOTAL      PIC S9(9)V99 VALUE ZERO.
+000000    01 DIGEST-IX BINARY-SHORT SIGNED VALUE 0.
+000000    01 DIGEST-GRAND-COUNT PIC 9(6) VALUE ZERO.
+000000 LINKAGE SECTION.
+000000*------------------------------------------------------------------------
+000000*CONSOLIDATED END-OF-RUN DIGEST
+000000*Reads every record the fn family wrote to TXLOGFL during the run
+000000*(see the TXLOGREC copybook and each program's 9500-LOG-TRANSACTION
+000000*paragraph) and rolls them up into one per-program count and total
+000000*so the nightly stream ends with a single summary instead of five
+000000*programs' output left for someone to add up by hand.  TXLOGFL is
+000000*optional - if it is not present this run simply reports an empty
+000000*digest.
+000000*------------------------------------------------------------------------
+000000 PROCEDURE DIVISION.
+000000 0000-MAINLINE.
+000000     PERFORM 1000-INITIALIZE-DIGEST THRU 1000-EXIT.
+000000     OPEN INPUT TXLOG-FILE.
+000000     IF TXLOG-STATUS = '00'
+000000         PERFORM 2000-READ-TXLOG
+000000         PERFORM 3000-TALLY-TXLOG UNTIL TXLOG-EOF-YES
+000000         CLOSE TXLOG-FILE
+000000     END-IF.
+000000     PERFORM 4000-PRINT-DIGEST THRU 4000-EXIT.
+000000     EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*DIGEST TABLE SETUP
+000000*------------------------------------------------------------------------
+000000 1000-INITIALIZE-DIGEST.
+000000     MOVE 'FNADD   ' TO DIGEST-PROGRAM(1).
+000000     MOVE 'FNSUB   ' TO DIGEST-PROGRAM(2).
+000000     MOVE 'FNMUL   ' TO DIGEST-PROGRAM(3).
+000000     MOVE 'FNDIV   ' TO DIGEST-PROGRAM(4).
+000000     MOVE 'FNCMP   ' TO DIGEST-PROGRAM(5).
+000000 1000-EXIT.
+000000     EXIT.
+000000 2000-READ-TXLOG.
+000000     READ TXLOG-FILE
+000000         AT END SET TXLOG-EOF-YES TO TRUE
+000000     END-READ.
+000000 3000-TALLY-TXLOG.
+000000     PERFORM VARYING DIGEST-IX FROM 1 BY 1
+000000             UNTIL DIGEST-IX > 5
+000000         IF TXLOG-PROGRAM = DIGEST-PROGRAM(DIGEST-IX)
+000000             ADD 1 TO DIGEST-COUNT(DIGEST-IX)
+000000             ADD TXLOG-RESULT TO DIGEST-TOTAL(DIGEST-IX)
+000000             ADD 1 TO DIGEST-GRAND-COUNT
+000000         END-IF
+000000     END-PERFORM.
+000000     PERFORM 2000-READ-TXLOG.
+000000*------------------------------------------------------------------------
+000000*DIGEST REPORT
+000000*------------------------------------------------------------------------
+000000 4000-PRINT-DIGEST.
+000000     DISPLAY '=========================================='.
+000000     DISPLAY 'DIGESTFN: CONSOLIDATED END-OF-RUN DIGEST'.
+000000     DISPLAY '=========================================='.
+000000     PERFORM VARYING DIGEST-IX FROM 1 BY 1
+000000             UNTIL DIGEST-IX > 5
+000000         DISPLAY DIGEST-PROGRAM(DIGEST-IX)
+000000             ' CALLS: ' DIGEST-COUNT(DIGEST-IX)
+000000             ' TOTAL: ' DIGEST-TOTAL(DIGEST-IX)
+000000     END-PERFORM.
+000000     DISPLAY '--------------------------------------------'.
+000000     DISPLAY 'GRAND TOTAL TRANSACTIONS: ' DIGEST-GRAND-COUNT.
+000000     DISPLAY '=========================================='.
+000000 4000-EXIT.
+000000     EXIT.
