@@ -0,0 +1,101 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. reconadsb.
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT ADD-RECON-FILE ASSIGN TO "ADDRECN"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS ADD-RECON-STATUS.
+000000     SELECT SUB-RECON-FILE ASSIGN TO "SUBRECN"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS SUB-RECON-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  ADD-RECON-FILE.
+000000 01  ADD-RECON-RECORD.
+000000     05 ADD-RECON-REC-COUNT PIC 9(5).
+000000     05 ADD-RECON-TOTAL     PIC S9(9).
+000000     05 ADD-RECON-I000      PIC S9(4).
+000000     05 ADD-RECON-I001      PIC S9(4).
+000000     05 ADD-RECON-I002      PIC S9(4).
+000000     05 ADD-RECON-I003      PIC S9(4).
+000000     05 ADD-RECON-I004      PIC S9(4).
+000000 FD  SUB-RECON-FILE.
+000000 01  SUB-RECON-RECORD.
+000000     05 SUB-RECON-REC-COUNT PIC 9(5).
+000000     05 SUB-RECON-TOTAL     PIC S9(9).
+000000     05 SUB-RECON-I000      PIC S9(4).
+000000     05 SUB-RECON-I001      PIC S9(4).
+000000     05 SUB-RECON-I002      PIC S9(4).
+000000     05 SUB-RECON-I003      PIC S9(4).
+000000     05 SUB-RECON-I004      PIC S9(4).
+000000    WORKING-STORAGE SECTION.
+000000    01 ADD-RECON-STATUS PIC X(2) VALUE '00'.
+000000    01 SUB-RECON-STATUS PIC X(2) VALUE '00'.
+000000    01 RECON-OPERANDS-MATCH PIC X VALUE 'Y'.
+000000       88 RECON-OPERANDS-MATCH-YES VALUE 'Y'.
+000000 LINKAGE SECTION.
+000000*------------------------------------------------------------------------
+000000*CROSS-CHECK RECONCILIATION, ADD VS SUBTRACT
+000000*Reads the reconciliation records ADDRECN and SUBRECN left behind
+000000*by the ADD and SUBTRACT jobs and compares their I000 through I004
+000000*operands field-for-field, so drift between the two jobs' copies
+000000*of the same operand set is caught here instead of downstream.
+000000*The ADD total is a running sum and the SUBTRACT total is a
+000000*running net over those same operands, so the two totals have no
+000000*common invariant to diff against each other - the operands
+000000*themselves are what must stay in step, and are what is compared.
+000000*Either recon file is optional - if one or both runs have not
+000000*produced one yet this pass simply reports what it can.
+000000*------------------------------------------------------------------------
+000000 PROCEDURE DIVISION.
+000000 0000-MAINLINE.
+000000     DISPLAY '=========================================='.
+000000     DISPLAY 'RECONADSB: ADD/SUBTRACT CROSS-CHECK'.
+000000     DISPLAY '=========================================='.
+000000     PERFORM 1000-READ-ADD-RECON THRU 1000-EXIT.
+000000     PERFORM 2000-READ-SUB-RECON THRU 2000-EXIT.
+000000     IF ADD-RECON-STATUS = '00' AND SUB-RECON-STATUS = '00'
+000000         DISPLAY 'ADD TOTAL: ' ADD-RECON-TOTAL
+000000         DISPLAY 'SUBTRACT TOTAL: ' SUB-RECON-TOTAL
+000000         MOVE 'Y' TO RECON-OPERANDS-MATCH
+000000         IF ADD-RECON-I000 NOT = SUB-RECON-I000
+000000             OR ADD-RECON-I001 NOT = SUB-RECON-I001
+000000             OR ADD-RECON-I002 NOT = SUB-RECON-I002
+000000             OR ADD-RECON-I003 NOT = SUB-RECON-I003
+000000             OR ADD-RECON-I004 NOT = SUB-RECON-I004
+000000             MOVE 'N' TO RECON-OPERANDS-MATCH
+000000         END-IF
+000000         DISPLAY 'ADD I000-I004: ' ADD-RECON-I000 ADD-RECON-I001
+000000             ADD-RECON-I002 ADD-RECON-I003 ADD-RECON-I004
+000000         DISPLAY 'SUBTRACT I000-I004: ' SUB-RECON-I000
+000000             SUB-RECON-I001 SUB-RECON-I002 SUB-RECON-I003
+000000             SUB-RECON-I004
+000000         IF RECON-OPERANDS-MATCH-YES
+000000             DISPLAY 'RECONCILIATION: IN BALANCE'
+000000         ELSE
+000000             DISPLAY 'RECONCILIATION: OUT OF BALANCE'
+000000         END-IF
+000000     ELSE
+000000         DISPLAY 'RECONCILIATION: SKIPPED - RECON FILE(S) MISSING'
+000000     END-IF.
+000000     DISPLAY '=========================================='.
+000000     EXIT PROGRAM.
+000000 1000-READ-ADD-RECON.
+000000     OPEN INPUT ADD-RECON-FILE.
+000000     IF ADD-RECON-STATUS NOT = '00'
+000000         GO TO 1000-EXIT
+000000     END-IF.
+000000     READ ADD-RECON-FILE.
+000000     CLOSE ADD-RECON-FILE.
+000000 1000-EXIT.
+000000     EXIT.
+000000 2000-READ-SUB-RECON.
+000000     OPEN INPUT SUB-RECON-FILE.
+000000     IF SUB-RECON-STATUS NOT = '00'
+000000         GO TO 2000-EXIT
+000000     END-IF.
+000000     READ SUB-RECON-FILE.
+000000     CLOSE SUB-RECON-FILE.
+000000 2000-EXIT.
+000000     EXIT.
