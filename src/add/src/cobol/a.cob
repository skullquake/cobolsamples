@@ -1,50 +1,242 @@
       * add sums numbers
 000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID. fn.
+000000 PROGRAM-ID. fnadd.
 000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT TRANS-FILE ASSIGN TO "TRANSFL"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS TRANS-FILE-STATUS.
+000000     SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOT"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS CTL-FILE-STATUS.
+000000     SELECT TXLOG-FILE ASSIGN TO "TXLOGFL"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS TXLOG-STATUS.
+000000     SELECT RECON-TOTAL-FILE ASSIGN TO "ADDRECN"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS RECON-TOTAL-STATUS.
+000000     SELECT PARM-CARD-FILE ASSIGN TO "ADDPARM"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS PARM-CARD-STATUS.
 000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  TXLOG-FILE.
+000000     COPY "txlogrec.cpy".
+000000 FD  RECON-TOTAL-FILE.
+000000 01  RECON-TOTAL-RECORD.
+000000     05 RECON-REC-COUNT PIC 9(5).
+000000     05 RECON-TOTAL     PIC S9(9).
+000000     05 RECON-I000      PIC S9(4).
+000000     05 RECON-I001      PIC S9(4).
+000000     05 RECON-I002      PIC S9(4).
+000000     05 RECON-I003      PIC S9(4).
+000000     05 RECON-I004      PIC S9(4).
+000000 FD  PARM-CARD-FILE.
+000000 01  PARM-CARD-RECORD.
+000000     05 PARM-I000 PIC 9(2).
+000000     05 PARM-I001 PIC 9(2).
+000000     05 PARM-I002 PIC 9(2).
+000000     05 PARM-I003 PIC 9(2).
+000000     05 PARM-I004 PIC 9(2).
+000000 FD  TRANS-FILE.
+000000     COPY "transrec.cpy".
+000000 FD  CONTROL-TOTAL-FILE.
+000000 01  CTL-PRINT-LINE PIC X(80).
 000000    WORKING-STORAGE SECTION.
-000000    01 I000 PIC 9(2) VALUE 11.
-000000    01 I001 PIC 9(2) VALUE 22.
-000000    01 I002 PIC 9(2) VALUE 33.
-000000    01 I003 PIC 9(2) VALUE 44.
-000000    01 I004 PIC 9(2) VALUE 55.
+000000    01 CTL-REC-COUNT PIC 9(5) VALUE ZERO.
+000000    01 CTL-TOTAL PIC 9(7) VALUE ZERO.
+000000    01 CTL-FILE-STATUS PIC X(2) VALUE '00'.
 000000    01 ISUM PIC 9(3) VALUE 000.
+000000    01 TRANS-FILE-STATUS PIC X(2) VALUE '00'.
+000000    01 TRANS-EOF PIC X VALUE 'N'.
+000000       88 TRANS-EOF-YES VALUE 'Y'.
+000000    01 TXLOG-STATUS PIC X(2) VALUE '00'.
+000000    01 RECON-TOTAL-STATUS PIC X(2) VALUE '00'.
+000000    01 PARM-CARD-STATUS PIC X(2) VALUE '00'.
 000000 LINKAGE SECTION.
 000000*------------------------------------------------------------------------
 000000 PROCEDURE DIVISION.
+000000  PERFORM 0100-INITIALIZE-OPERANDS THRU 0100-EXIT.
+000000  PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT.
 000000  DISPLAY '----------------------------------------'
 000000*------------------------------------------------------------------------
 000000*SWAP INT
 000000*------------------------------------------------------------------------
-000000  DISPLAY ' I000: 'I000.
-000000  DISPLAY '+I001: 'I001.
+000000  DISPLAY ' I000: 'TRAN-I000.
+000000  DISPLAY '+I001: 'TRAN-I001.
 000000  DISPLAY '========================================'
-000000  ADD I000 TO I001 GIVING ISUM.
+000000  ADD TRAN-I000 TO TRAN-I001 GIVING ISUM.
+000000  ADD 1 TO CTL-REC-COUNT.
+000000  ADD ISUM TO CTL-TOTAL.
+000000  PERFORM 9500-LOG-TRANSACTION.
 000000  DISPLAY '=ISUM: 'ISUM.
 000000  DISPLAY '----------------------------------------'
-000000  DISPLAY ' I000: 'I000.
-000000  DISPLAY '+I001: 'I001.
-000000  DISPLAY '+I002: 'I002.
+000000  DISPLAY ' I000: 'TRAN-I000.
+000000  DISPLAY '+I001: 'TRAN-I001.
+000000  DISPLAY '+I002: 'TRAN-I002.
 000000  DISPLAY '========================================'
-000000  ADD I000 I001 TO I002 GIVING ISUM.
+000000  ADD TRAN-I000 TRAN-I001 TO TRAN-I002 GIVING ISUM.
+000000  ADD 1 TO CTL-REC-COUNT.
+000000  ADD ISUM TO CTL-TOTAL.
+000000  PERFORM 9500-LOG-TRANSACTION.
 000000  DISPLAY '=ISUM: 'ISUM.
 000000  DISPLAY '----------------------------------------'
-000000  DISPLAY ' I000: 'I000.
-000000  DISPLAY '+I001: 'I001.
-000000  DISPLAY '+I002: 'I002.
-000000  DISPLAY '+I003: 'I003.
+000000  DISPLAY ' I000: 'TRAN-I000.
+000000  DISPLAY '+I001: 'TRAN-I001.
+000000  DISPLAY '+I002: 'TRAN-I002.
+000000  DISPLAY '+I003: 'TRAN-I003.
 000000  DISPLAY '========================================'
-000000  ADD I000 I001 I002 TO I003 GIVING ISUM.
+000000  ADD TRAN-I000 TRAN-I001 TRAN-I002 TO TRAN-I003 GIVING ISUM.
+000000  ADD 1 TO CTL-REC-COUNT.
+000000  ADD ISUM TO CTL-TOTAL.
+000000  PERFORM 9500-LOG-TRANSACTION.
 000000  DISPLAY '=ISUM: 'ISUM.
 000000  DISPLAY '----------------------------------------'
-000000  DISPLAY ' I000: 'I000.
-000000  DISPLAY '+I001: 'I001.
-000000  DISPLAY '+I002: 'I002.
-000000  DISPLAY '+I003: 'I003.
-000000  DISPLAY '+I004: 'I004.
+000000  DISPLAY ' I000: 'TRAN-I000.
+000000  DISPLAY '+I001: 'TRAN-I001.
+000000  DISPLAY '+I002: 'TRAN-I002.
+000000  DISPLAY '+I003: 'TRAN-I003.
+000000  DISPLAY '+I004: 'TRAN-I004.
 000000  DISPLAY '========================================'
-000000  ADD I000 I001 I002 I003 TO I004 GIVING ISUM.
+000000  ADD TRAN-I000 TRAN-I001 TRAN-I002 TRAN-I003 TO TRAN-I004
+000000      GIVING ISUM.
+000000  ADD 1 TO CTL-REC-COUNT.
+000000  ADD ISUM TO CTL-TOTAL.
+000000  PERFORM 9500-LOG-TRANSACTION.
 000000  DISPLAY '=ISUM: 'ISUM.
 000000  DISPLAY '----------------------------------------'
+000000  PERFORM 2000-PROCESS-TRANS-FILE THRU 2000-EXIT.
+000000  PERFORM 3000-WRITE-CONTROL-TOTAL.
 000000  EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*COMPILED-IN SAMPLE VALUES
+000000*TRAN-I000 through TRAN-I004 are the TRANSACTION-OPERANDS view of the
+000000*shared TRANSACTION-RECORD copybook (see transrec.cpy) rather than a
+000000*separate hand-rolled set of fields, so the same storage carries the
+000000*compiled-in sample operands set here, a parm-card override, and a
+000000*TRANSFL-fed record without ever copying values between three
+000000*different field sets.
+000000*------------------------------------------------------------------------
+000000 0100-INITIALIZE-OPERANDS.
+000000     MOVE 11 TO TRAN-I000.
+000000     MOVE 22 TO TRAN-I001.
+000000     MOVE 33 TO TRAN-I002.
+000000     MOVE 44 TO TRAN-I003.
+000000     MOVE 55 TO TRAN-I004.
+000000 0100-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*RUNTIME PARAMETER-CARD INPUT
+000000*Overrides the compiled-in I000 through I004 sample values above
+000000*with one record read from ADDPARM, the way a JCL parm card would
+000000*feed a batch step at run time, so operators can change the
+000000*hand-coded ADD chain's inputs without a recompile.  ADDPARM is
+000000*optional - if it is not present this run keeps the compiled-in
+000000*values.
+000000*------------------------------------------------------------------------
+000000 0500-READ-PARM-CARD.
+000000     OPEN INPUT PARM-CARD-FILE.
+000000     IF PARM-CARD-STATUS NOT = '00'
+000000         GO TO 0500-EXIT
+000000     END-IF.
+000000     READ PARM-CARD-FILE
+000000         AT END GO TO 0500-CLOSE
+000000     END-READ.
+000000     MOVE PARM-I000 TO TRAN-I000.
+000000     MOVE PARM-I001 TO TRAN-I001.
+000000     MOVE PARM-I002 TO TRAN-I002.
+000000     MOVE PARM-I003 TO TRAN-I003.
+000000     MOVE PARM-I004 TO TRAN-I004.
+000000 0500-CLOSE.
+000000     CLOSE PARM-CARD-FILE.
+000000 0500-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*FILE-DRIVEN OPERAND FEED
+000000*Reads I000 through I004 from TRANS-FILE, one set of five daily
+000000*transaction amounts per record, so the nightly ADD chain runs
+000000*against the real batch instead of the compiled-in sample values
+000000*above.  TRANS-FILE is optional - if it is not present this run
+000000*simply skips the file-driven pass.
+000000*------------------------------------------------------------------------
+000000 2000-PROCESS-TRANS-FILE.
+000000     OPEN INPUT TRANS-FILE.
+000000     IF TRANS-FILE-STATUS NOT = '00'
+000000         DISPLAY 'TRANS-FILE NOT AVAILABLE - SKIPPING FILE ADD'
+000000         GO TO 2000-EXIT
+000000     END-IF.
+000000     PERFORM 2100-READ-TRANS-FILE.
+000000     PERFORM 2200-ADD-TRANS-RECORD UNTIL TRANS-EOF-YES.
+000000     CLOSE TRANS-FILE.
+000000 2000-EXIT.
+000000     EXIT.
+000000 2100-READ-TRANS-FILE.
+000000     READ TRANS-FILE
+000000         AT END SET TRANS-EOF-YES TO TRUE
+000000     END-READ.
+000000 2200-ADD-TRANS-RECORD.
+000000     ADD TRAN-I000 TRAN-I001 TRAN-I002 TRAN-I003 TO TRAN-I004
+000000         GIVING ISUM.
+000000     ADD 1 TO CTL-REC-COUNT.
+000000     ADD ISUM TO CTL-TOTAL.
+000000     PERFORM 9500-LOG-TRANSACTION.
+000000     DISPLAY '=ISUM (FILE): 'ISUM.
+000000     PERFORM 2100-READ-TRANS-FILE.
+000000*------------------------------------------------------------------------
+000000*CONTROL-TOTAL REPORT
+000000*Writes the record count and the final accumulated ISUM total to
+000000*CONTROL-TOTAL-FILE so the run can be tied out against the source
+000000*batch count for audit purposes.
+000000*------------------------------------------------------------------------
+000000 3000-WRITE-CONTROL-TOTAL.
+000000     OPEN OUTPUT CONTROL-TOTAL-FILE.
+000000     MOVE SPACES TO CTL-PRINT-LINE.
+000000     MOVE 'ADD CONTROL TOTALS' TO CTL-PRINT-LINE.
+000000     WRITE CTL-PRINT-LINE.
+000000     MOVE SPACES TO CTL-PRINT-LINE.
+000000     STRING 'RECORD COUNT: ' CTL-REC-COUNT
+000000         INTO CTL-PRINT-LINE.
+000000     WRITE CTL-PRINT-LINE.
+000000     MOVE SPACES TO CTL-PRINT-LINE.
+000000     STRING 'CONTROL TOTAL: ' CTL-TOTAL
+000000         INTO CTL-PRINT-LINE.
+000000     WRITE CTL-PRINT-LINE.
+000000     CLOSE CONTROL-TOTAL-FILE.
+000000*------------------------------------------------------------------------
+000000*RECONCILIATION TOTAL
+000000*Writes the record count and total as above, plus the raw I000
+000000*through I004 operands this run ended up using, as one plain
+000000*numeric record on ADDRECN.  RECONADSB compares these operands
+000000*against the SUBTRACT side's own copy field-for-field - the ADD
+000000*total and the SUBTRACT total are a running sum and a running net
+000000*respectively and have no common invariant to diff, but the same
+000000*five operands feeding both jobs do.
+000000*------------------------------------------------------------------------
+000000     OPEN OUTPUT RECON-TOTAL-FILE.
+000000     MOVE CTL-REC-COUNT TO RECON-REC-COUNT.
+000000     MOVE CTL-TOTAL TO RECON-TOTAL.
+000000     MOVE TRAN-I000 TO RECON-I000.
+000000     MOVE TRAN-I001 TO RECON-I001.
+000000     MOVE TRAN-I002 TO RECON-I002.
+000000     MOVE TRAN-I003 TO RECON-I003.
+000000     MOVE TRAN-I004 TO RECON-I004.
+000000     WRITE RECON-TOTAL-RECORD.
+000000     CLOSE RECON-TOTAL-FILE.
+000000*------------------------------------------------------------------------
+000000*PERSISTENT TRANSACTION LOG
+000000*Appends one TXLOG-RECORD per ADD performed above, to TXLOGFL,
+000000*shared with the rest of the fn family via the TXLOGREC copybook,
+000000*so a batch history of every operation survives past this run's
+000000*DISPLAY output.
+000000*------------------------------------------------------------------------
+000000 9500-LOG-TRANSACTION.
+000000     OPEN EXTEND TXLOG-FILE.
+000000     IF TXLOG-STATUS = '05' OR TXLOG-STATUS = '35'
+000000         OPEN OUTPUT TXLOG-FILE
+000000     END-IF.
+000000     MOVE 'FNADD   ' TO TXLOG-PROGRAM.
+000000     MOVE 'ADD       ' TO TXLOG-OPERATION.
+000000     MOVE ISUM TO TXLOG-RESULT.
+000000     WRITE TXLOG-RECORD.
+000000     CLOSE TXLOG-FILE.
