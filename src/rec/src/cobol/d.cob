@@ -1,11 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fnd.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CUSTOMER-MASTER-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "GREETP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-RECORD.
+           05 CUST-ID   PIC X(7).
+           05 CUST-NAME PIC X(30).
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-MASTER-STATUS PIC X(2) VALUE '00'.
+       01  PRINT-FILE-STATUS PIC X(2) VALUE '00'.
+       01  CUSTOMER-EOF PIC X VALUE 'N'.
+           88 CUSTOMER-EOF-YES VALUE 'Y'.
+       01  CUSTOMER-FOUND PIC X VALUE 'N'.
+           88 CUSTOMER-FOUND-YES VALUE 'Y'.
        LINKAGE SECTION.
        01 hello PIC X(7).
        01 world PIC X(6).
-       PROCEDURE DIVISION using hello world.
+       01 fnd-status PIC X(1).
+           88 FND-STATUS-OK       VALUE 'S'.
+           88 FND-STATUS-NOTFOUND VALUE 'E'.
+       PROCEDURE DIVISION using hello world fnd-status.
             DISPLAY hello world.
             DISPLAY 'asdf'.
+            SET FND-STATUS-NOTFOUND TO TRUE.
+            OPEN INPUT CUSTOMER-MASTER.
+            IF CUSTOMER-MASTER-STATUS NOT = '00'
+                DISPLAY 'CUSTOMER-MASTER NOT AVAILABLE'
+                GO TO FND-EXIT
+            END-IF.
+            PERFORM FND-READ-CUSTOMER.
+            PERFORM FND-FIND-CUSTOMER
+                UNTIL CUSTOMER-EOF-YES OR CUSTOMER-FOUND-YES.
+            CLOSE CUSTOMER-MASTER.
+            IF CUSTOMER-FOUND-YES
+                PERFORM FND-WRITE-GREETING
+            END-IF.
+       FND-EXIT.
             EXIT PROGRAM.
+      *------------------------------------------------------------------------
+      *CUSTOMER LOOKUP
+      *Scans CUSTOMER-MASTER for the id passed in by the caller and, when
+      *found, formats a proper name-and-greeting line instead of simply
+      *echoing back whatever literals the caller happened to pass.
+      *------------------------------------------------------------------------
+       FND-READ-CUSTOMER.
+            READ CUSTOMER-MASTER
+                AT END SET CUSTOMER-EOF-YES TO TRUE
+            END-READ.
+       FND-FIND-CUSTOMER.
+            IF CUST-ID = hello
+                SET CUSTOMER-FOUND-YES TO TRUE
+            ELSE
+                PERFORM FND-READ-CUSTOMER
+            END-IF.
+       FND-WRITE-GREETING.
+            OPEN OUTPUT PRINT-FILE.
+            MOVE SPACES TO PRINT-LINE.
+            STRING world ' ' CUST-NAME INTO PRINT-LINE.
+            WRITE PRINT-LINE.
+            CLOSE PRINT-FILE.
+            SET FND-STATUS-OK TO TRUE.
