@@ -1,17 +1,78 @@
       * subtracts two or more numbers
-      * note MULTIPLY A B BY C D means 
+      * note MULTIPLY A B BY C D means
       * 	(A+B)-(C+D)
 000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID. fn.
+000000 PROGRAM-ID. fnmul.
 000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT ORDER-LINES-FILE ASSIGN TO "ORDLIN"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS ORDER-LINES-STATUS.
+000000     SELECT EXTENDED-PRICE-FILE ASSIGN TO "EXTPRC"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS EXTENDED-PRICE-STATUS.
+000000     SELECT MULTIPLY-EXCEPTION-FILE ASSIGN TO "MULEXC"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS MULTIPLY-EXCEPTION-STATUS.
+000000     SELECT TXLOG-FILE ASSIGN TO "TXLOGFL"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS TXLOG-STATUS.
+000000     SELECT EXTENDED-PRICE-REPORT-FILE ASSIGN TO "EXTRPT"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS EXT-RPT-STATUS.
+000000     SELECT PARM-CARD-FILE ASSIGN TO "MULPARM"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS PARM-CARD-STATUS.
+000000     SELECT OP-RESULT-REPORT-FILE ASSIGN TO "MULRPT"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS OP-RESULT-RPT-STATUS.
 000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  TXLOG-FILE.
+000000     COPY "txlogrec.cpy".
+000000 FD  OP-RESULT-REPORT-FILE.
+000000     COPY "opresult.cpy".
+000000 FD  EXTENDED-PRICE-REPORT-FILE.
+000000     COPY "rpthdr.cpy".
+000000 01  EXT-RPT-DETAIL-LINE PIC X(80).
+000000 FD  ORDER-LINES-FILE.
+000000 01  ORDER-LINE-RECORD.
+000000     05 ORDER-LINE-QTY   PIC 9(5).
+000000     05 ORDER-LINE-PRICE PIC 9(5)V99.
+000000 FD  EXTENDED-PRICE-FILE.
+000000 01  EXTENDED-PRICE-RECORD.
+000000     05 EXT-QTY          PIC 9(5).
+000000     05 EXT-UNIT-PRICE   PIC 9(5)V99.
+000000     05 EXT-PRICE        PIC 9(9)V99.
+000000 FD  MULTIPLY-EXCEPTION-FILE.
+000000 01  MULTIPLY-EXCEPTION-LINE PIC X(80).
+000000 FD  PARM-CARD-FILE.
+000000 01  PARM-CARD-RECORD.
+000000     05 PARM-I000 PIC S9(2).
+000000     05 PARM-I001 PIC S9(2).
 000000    WORKING-STORAGE SECTION.
 000000    01 I000 PIC S9(2) VALUE 8.
 000000    01 I001 PIC S9(2) VALUE 8.
 000000    01 IMUL PIC S9(2) VALUE 0.
+000000    01 ORDER-LINES-STATUS PIC X(2) VALUE '00'.
+000000    01 EXTENDED-PRICE-STATUS PIC X(2) VALUE '00'.
+000000    01 ORDER-LINES-EOF PIC X VALUE 'N'.
+000000       88 ORDER-LINES-EOF-YES VALUE 'Y'.
+000000    01 MULTIPLY-EXCEPTION-STATUS PIC X(2) VALUE '00'.
+000000    01 TXLOG-STATUS PIC X(2) VALUE '00'.
+000000    01 EXT-RPT-STATUS PIC X(2) VALUE '00'.
+000000    01 EXT-RPT-PAGE-NO PIC 9(3) VALUE ZERO.
+000000    01 EXT-RPT-LINE-COUNT PIC 9(2) VALUE ZERO.
+000000    01 EXT-RPT-LINES-PER-PAGE PIC 9(2) VALUE 10.
+000000    01 PARM-CARD-STATUS PIC X(2) VALUE '00'.
+000000    01 OP-RESULT-RPT-STATUS PIC X(2) VALUE '00'.
+000000    01 OP-RESULT-GRAND-TOTAL-WS PIC S9(9) VALUE ZERO.
 000000 LINKAGE SECTION.
 000000*------------------------------------------------------------------------
 000000 PROCEDURE DIVISION.
+000000  PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT.
+000000  PERFORM 9700-OPEN-OP-RESULT-REPORT THRU 9700-EXIT.
 000000  DISPLAY '----------------------------------------'
 000000*------------------------------------------------------------------------
 000000*MULTIPLY INT
@@ -19,7 +80,153 @@
 000000  DISPLAY ' I000: 'I000.
 000000  DISPLAY '*I001: 'I001.
 000000  DISPLAY '========================================'
-000000  MULTIPLY I000 BY I001 GIVING IMUL.
+000000  MULTIPLY I000 BY I001 GIVING IMUL
+000000      ON SIZE ERROR
+000000          PERFORM 7000-LOG-MULTIPLY-OVERFLOW
+000000  END-MULTIPLY.
+000000  PERFORM 9500-LOG-TRANSACTION.
 000000  DISPLAY '=IMUL: 'IMUL.
+000000  PERFORM 9710-WRITE-OP-RESULT-LINE.
 000000  DISPLAY '----------------------------------------'
+000000  PERFORM 6000-PROCESS-ORDER-LINES THRU 6000-EXIT.
+000000  PERFORM 9720-WRITE-OP-RESULT-FOOTER THRU 9720-EXIT.
 000000  EXIT PROGRAM.
+000000*------------------------------------------------------------------------
+000000*RUNTIME PARAMETER-CARD INPUT
+000000*Overrides the compiled-in I000/I001 sample values above with one
+000000*record read from MULPARM, the way a JCL parm card would feed a
+000000*batch step at run time.  MULPARM is optional - if it is not
+000000*present this run keeps the compiled-in values.
+000000*------------------------------------------------------------------------
+000000 0500-READ-PARM-CARD.
+000000     OPEN INPUT PARM-CARD-FILE.
+000000     IF PARM-CARD-STATUS NOT = '00'
+000000         GO TO 0500-EXIT
+000000     END-IF.
+000000     READ PARM-CARD-FILE
+000000         AT END GO TO 0500-CLOSE
+000000     END-READ.
+000000     MOVE PARM-I000 TO I000.
+000000     MOVE PARM-I001 TO I001.
+000000 0500-CLOSE.
+000000     CLOSE PARM-CARD-FILE.
+000000 0500-EXIT.
+000000     EXIT.
+000000*------------------------------------------------------------------------
+000000*EXTENDED-PRICE CALCULATION
+000000*Reads order-line quantity/unit-price pairs from ORDER-LINES-FILE
+000000*and computes the rounded extended price (qty times unit price)
+000000*for each line, writing the result to EXTENDED-PRICE-FILE.
+000000*ORDER-LINES-FILE is optional - if it is not present this run
+000000*simply skips the extended-price pass.
+000000*------------------------------------------------------------------------
+000000 6000-PROCESS-ORDER-LINES.
+000000     OPEN INPUT ORDER-LINES-FILE.
+000000     IF ORDER-LINES-STATUS NOT = '00'
+000000         DISPLAY 'ORDER-LINES-FILE NOT AVAILABLE - SKIPPING'
+000000         GO TO 6000-EXIT
+000000     END-IF.
+000000     OPEN OUTPUT EXTENDED-PRICE-FILE.
+000000     OPEN OUTPUT EXTENDED-PRICE-REPORT-FILE.
+000000     PERFORM 6100-READ-ORDER-LINE.
+000000     PERFORM 6200-EXTEND-ORDER-LINE UNTIL ORDER-LINES-EOF-YES.
+000000     CLOSE ORDER-LINES-FILE.
+000000     CLOSE EXTENDED-PRICE-FILE.
+000000     CLOSE EXTENDED-PRICE-REPORT-FILE.
+000000 6000-EXIT.
+000000     EXIT.
+000000 6100-READ-ORDER-LINE.
+000000     READ ORDER-LINES-FILE
+000000         AT END SET ORDER-LINES-EOF-YES TO TRUE
+000000     END-READ.
+000000 6200-EXTEND-ORDER-LINE.
+000000     MOVE ORDER-LINE-QTY TO EXT-QTY.
+000000     MOVE ORDER-LINE-PRICE TO EXT-UNIT-PRICE.
+000000     MULTIPLY ORDER-LINE-QTY BY ORDER-LINE-PRICE
+000000         GIVING EXT-PRICE ROUNDED.
+000000     DISPLAY 'EXTENDED PRICE: ' EXT-PRICE.
+000000     WRITE EXTENDED-PRICE-RECORD.
+000000     IF EXT-RPT-LINE-COUNT = ZERO
+000000         OR EXT-RPT-LINE-COUNT >= EXT-RPT-LINES-PER-PAGE
+000000         PERFORM 6300-WRITE-REPORT-HEADER
+000000     END-IF.
+000000     MOVE SPACES TO EXT-RPT-DETAIL-LINE.
+000000     STRING 'QTY: ' EXT-QTY
+000000         ' UNIT PRICE: ' EXT-UNIT-PRICE
+000000         ' EXTENDED: ' EXT-PRICE
+000000         INTO EXT-RPT-DETAIL-LINE.
+000000     WRITE EXT-RPT-DETAIL-LINE.
+000000     ADD 1 TO EXT-RPT-LINE-COUNT.
+000000     PERFORM 6100-READ-ORDER-LINE.
+000000*------------------------------------------------------------------------
+000000*PAGINATED REPORT HEADER
+000000*Starts a new page of the extended-price report using the fn
+000000*family's shared REPORT-HEADER-LINE copybook, the same one
+000000*SUBTRACT's netting report uses.
+000000*------------------------------------------------------------------------
+000000 6300-WRITE-REPORT-HEADER.
+000000     ADD 1 TO EXT-RPT-PAGE-NO.
+000000     MOVE ZERO TO EXT-RPT-LINE-COUNT.
+000000     MOVE 'EXTENDED PRICE REPORT' TO RPTHDR-TITLE.
+000000     MOVE EXT-RPT-PAGE-NO TO RPTHDR-PAGE-NO.
+000000     WRITE REPORT-HEADER-LINE.
+000000*------------------------------------------------------------------------
+000000*OVERFLOW TRAP
+000000*MULTIPLY...GIVING IMUL has no room for a result over 99.  Rather
+000000*than let it wrap unnoticed, log the overflowed line to
+000000*MULTIPLY-EXCEPTION-FILE so a quiet bad total never reaches the
+000000*batch total downstream.
+000000*------------------------------------------------------------------------
+000000 7000-LOG-MULTIPLY-OVERFLOW.
+000000     OPEN EXTEND MULTIPLY-EXCEPTION-FILE.
+000000     IF MULTIPLY-EXCEPTION-STATUS = '05' OR
+000000        MULTIPLY-EXCEPTION-STATUS = '35'
+000000         OPEN OUTPUT MULTIPLY-EXCEPTION-FILE
+000000     END-IF.
+000000     MOVE SPACES TO MULTIPLY-EXCEPTION-LINE.
+000000     STRING 'MULTIPLY OVERFLOW: ' I000 ' * ' I001
+000000         INTO MULTIPLY-EXCEPTION-LINE.
+000000     WRITE MULTIPLY-EXCEPTION-LINE.
+000000     CLOSE MULTIPLY-EXCEPTION-FILE.
+000000*------------------------------------------------------------------------
+000000*PERSISTENT TRANSACTION LOG
+000000*Appends one TXLOG-RECORD per MULTIPLY performed above, to
+000000*TXLOGFL, shared with the rest of the fn family via the TXLOGREC
+000000*copybook.
+000000*------------------------------------------------------------------------
+000000 9500-LOG-TRANSACTION.
+000000     OPEN EXTEND TXLOG-FILE.
+000000     IF TXLOG-STATUS = '05' OR TXLOG-STATUS = '35'
+000000         OPEN OUTPUT TXLOG-FILE
+000000     END-IF.
+000000     MOVE 'FNMUL   ' TO TXLOG-PROGRAM.
+000000     MOVE 'MULTIPLY  ' TO TXLOG-OPERATION.
+000000     MOVE IMUL TO TXLOG-RESULT.
+000000     WRITE TXLOG-RECORD.
+000000     CLOSE TXLOG-FILE.
+000000*------------------------------------------------------------------------
+000000*OPERAND/OPERATOR/RESULT REPORT
+000000*Replaces the bespoke '=IMUL:' DISPLAY format with the shared
+000000*OPRESULT report copybook's title, column headings, one detail
+000000*line per MULTIPLY...GIVING IMUL, and a grand-total footer.
+000000*------------------------------------------------------------------------
+000000 9700-OPEN-OP-RESULT-REPORT.
+000000     OPEN OUTPUT OP-RESULT-REPORT-FILE.
+000000     MOVE 'MULTIPLY RESULT REPORT' TO OP-RESULT-TITLE.
+000000     WRITE OP-RESULT-TITLE-LINE.
+000000     WRITE OP-RESULT-HEADING-LINE.
+000000 9700-EXIT.
+000000     EXIT.
+000000 9710-WRITE-OP-RESULT-LINE.
+000000     MOVE SPACES TO OP-RESULT-OPERANDS.
+000000     STRING I000 ' * ' I001 INTO OP-RESULT-OPERANDS.
+000000     MOVE 'MULTIPLY' TO OP-RESULT-OPERATOR.
+000000     MOVE IMUL TO OP-RESULT-VALUE.
+000000     WRITE OP-RESULT-DETAIL-LINE.
+000000     ADD IMUL TO OP-RESULT-GRAND-TOTAL-WS.
+000000 9720-WRITE-OP-RESULT-FOOTER.
+000000     MOVE OP-RESULT-GRAND-TOTAL-WS TO OP-RESULT-GRAND-TOTAL.
+000000     WRITE OP-RESULT-TOTAL-LINE.
+000000     CLOSE OP-RESULT-REPORT-FILE.
+000000 9720-EXIT.
+000000     EXIT.
