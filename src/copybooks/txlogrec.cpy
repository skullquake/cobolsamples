@@ -0,0 +1,11 @@
+000000*------------------------------------------------------------------------
+000000*TRANSACTION LOG RECORD
+000000*Shared layout for the one append-only log line each fn program
+000000*writes per arithmetic operation it performs, so a run's full
+000000*history of operations can be reviewed after the fact across the
+000000*whole fn family instead of just the DISPLAY output of one run.
+000000*------------------------------------------------------------------------
+000000 01  TXLOG-RECORD.
+000000     05 TXLOG-PROGRAM     PIC X(8).
+000000     05 TXLOG-OPERATION   PIC X(10).
+000000     05 TXLOG-RESULT      PIC S9(9)V99.
