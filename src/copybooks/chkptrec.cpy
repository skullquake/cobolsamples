@@ -0,0 +1,13 @@
+000000*------------------------------------------------------------------------
+000000*CHECKPOINT/RESTART RECORD
+000000*Shared layout for the one checkpoint record a batch step writes
+000000*after it completes, so a job stream can tell on restart which
+000000*steps already finished and which still need to run.
+000000*------------------------------------------------------------------------
+000000 01  CHECKPOINT-RECORD.
+000000     05 CHKPT-JOB-NAME    PIC X(8).
+000000     05 CHKPT-STEP-NO     PIC 9(3).
+000000     05 CHKPT-STEP-NAME   PIC X(8).
+000000     05 CHKPT-STATUS      PIC X(1).
+000000         88 CHKPT-COMPLETE   VALUE 'C'.
+000000         88 CHKPT-INCOMPLETE VALUE 'I'.
