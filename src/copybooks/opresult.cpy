@@ -0,0 +1,30 @@
+000000*------------------------------------------------------------------------
+000000*OPERAND/OPERATOR/RESULT REPORT LINES
+000000*Shared print-file layout for the fn family's single-result
+000000*arithmetic lines (MULTIPLY...GIVING IMUL, SUBTRACT...GIVING ISUB
+000000*and the like), replacing each program's own bespoke '=IMUL:'/
+000000*'=ISUB:' DISPLAY format with one common report.
+000000*OP-RESULT-TITLE-LINE and OP-RESULT-HEADING-LINE are written once
+000000*at the start of a run; OP-RESULT-DETAIL-LINE is written once per
+000000*operation; OP-RESULT-TOTAL-LINE is written once at the end of the
+000000*run with the accumulated grand total.
+000000*------------------------------------------------------------------------
+000000 01  OP-RESULT-TITLE-LINE.
+000000     05 OP-RESULT-TITLE       PIC X(30).
+000000     05 FILLER                PIC X(50) VALUE SPACES.
+000000 01  OP-RESULT-HEADING-LINE.
+000000     05 FILLER                PIC X(30)
+000000         VALUE 'OPERANDS / OPERATOR / RESULT'.
+000000     05 FILLER                PIC X(50) VALUE SPACES.
+000000 01  OP-RESULT-DETAIL-LINE.
+000000     05 OP-RESULT-OPERANDS    PIC X(20).
+000000     05 FILLER                PIC X(3)  VALUE SPACES.
+000000     05 OP-RESULT-OPERATOR    PIC X(10).
+000000     05 FILLER                PIC X(3)  VALUE SPACES.
+000000     05 OP-RESULT-VALUE       PIC -(9)9.
+000000     05 FILLER                PIC X(24) VALUE SPACES.
+000000 01  OP-RESULT-TOTAL-LINE.
+000000     05 FILLER                PIC X(13) VALUE 'GRAND TOTAL:'.
+000000     05 FILLER                PIC X(3)  VALUE SPACES.
+000000     05 OP-RESULT-GRAND-TOTAL PIC -(9)9.
+000000     05 FILLER                PIC X(54) VALUE SPACES.
