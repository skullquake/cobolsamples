@@ -0,0 +1,22 @@
+000000*------------------------------------------------------------------------
+000000*TRANSACTION RECORD
+000000*Shared layout for one real-world transaction: an amount, a type
+000000*code, and an effective date, instead of each of ADD and SUBTRACT
+000000*hand-rolling its own flat operand fields.  TRANSACTION-OPERANDS
+000000*below REDEFINES the same bytes as the five two-digit operands
+000000*(TRAN-I000 through TRAN-I004) that the ADD and SUBTRACT demos
+000000*already chain through ADD...GIVING/SUBTRACT...FROM...GIVING, so
+000000*existing operand-feed files still line up byte-for-byte while the
+000000*copybook itself now carries the real transaction shape.
+000000*------------------------------------------------------------------------
+000000 01  TRANSACTION-RECORD.
+000000     05 TRAN-AMOUNT          PIC S9(7)V99.
+000000     05 TRAN-TYPE-CODE       PIC X(2).
+000000     05 TRAN-EFFECTIVE-DATE  PIC 9(8).
+000000 01  TRANSACTION-OPERANDS REDEFINES TRANSACTION-RECORD.
+000000     05 TRAN-I000 PIC 9(2).
+000000     05 TRAN-I001 PIC 9(2).
+000000     05 TRAN-I002 PIC 9(2).
+000000     05 TRAN-I003 PIC 9(2).
+000000     05 TRAN-I004 PIC 9(2).
+000000     05 FILLER    PIC X(9).
