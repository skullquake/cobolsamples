@@ -0,0 +1,13 @@
+000000*------------------------------------------------------------------------
+000000*REPORT HEADER RECORD
+000000*Shared page-heading layout for the fn family's paginated print
+000000*files.  The calling program moves its own title text into
+000000*RPTHDR-TITLE and its running page number into RPTHDR-PAGE-NO
+000000*before writing this record as the first line of a new page.
+000000*------------------------------------------------------------------------
+000000 01  REPORT-HEADER-LINE.
+000000     05 RPTHDR-TITLE     PIC X(40).
+000000     05 FILLER           PIC X(10) VALUE SPACES.
+000000     05 FILLER           PIC X(5)  VALUE 'PAGE '.
+000000     05 RPTHDR-PAGE-NO   PIC 9(3).
+000000     05 FILLER           PIC X(22) VALUE SPACES.
